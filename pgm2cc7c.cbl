@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         00010002
-       PROGRAM-ID PGM2CC7C.                                             00020003
+       PROGRAM-ID. PGM2CC7C.                                            00020003
        AUTHOR.        D. CAZABAT.                                       00021003
        INSTALLATION.  CURSO CODEKI.                                     00022003
        DATE-WRITTEN.  17/04/2025.                                       00023003
@@ -21,19 +21,69 @@
        ENVIRONMENT DIVISION.                                            00170002
        INPUT-OUTPUT SECTION.                                            00180002
                                                                         00190004
-             SELECT ENTRADA ASSIGN DDENTRA                              00200002
+             SELECT ENTBRUTA ASSIGN DDENTRA
+                    FILE STATUS IS WS-ENB-CODE.
+
+             SELECT WORK-SORT ASSIGN DDSRTWK.
+
+             SELECT ENTRADA ASSIGN DDENTORD                             00200002
                     FILE STATUS IS WS-ENT-CODE.                         00210002
                                                                         00220002
              SELECT SALIDA  ASSIGN DDSALID                              00230002
                     FILE STATUS IS WS-SAL-CODE.                         00240002
                                                                         00250002
+             SELECT SUCMAE  ASSIGN DDSUCMA
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS SUC-COD
+                    FILE STATUS IS WS-SUC-CODE.
+
+             SELECT CHKPT   ASSIGN DDCHKPT
+                    FILE STATUS IS WS-CHK-CODE.
+
+             SELECT RANKED  ASSIGN DDRANKED
+                    FILE STATUS IS WS-RAN-CODE.
+
+             SELECT EXCEPC  ASSIGN DDEXCEPC
+                    FILE STATUS IS WS-EXC-CODE.
+
+             SELECT PARMS   ASSIGN DDPARM
+                    FILE STATUS IS WS-PARM-CODE.
+
+             SELECT CTLTOT  ASSIGN DDCTLTOT
+                    FILE STATUS IS WS-CTL-CODE.
+
+             SELECT HISTOR  ASSIGN DDHISTOR
+                    FILE STATUS IS WS-HIS-CODE.
+
+             SELECT SUCTOT  ASSIGN DDSUCTOT
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS TOT-COD
+                    FILE STATUS IS WS-TOT-CODE.
+
+             SELECT GLPOST  ASSIGN DDGLPOST
+                    FILE STATUS IS WS-GL-CODE.
+
        DATA DIVISION.                                                   00260002
        FILE SECTION.                                                    00270002
+       FD ENTBRUTA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-ENTBRUTA   PIC X(36).
+
+       SD WORK-SORT.
+
+       01 WORK-SORT-REC.
+           03  WS-ORD-SUCURSAL   PIC 9(03).
+           03  FILLER            PIC X(33).
+
        FD ENTRADA                                                       00280002
             BLOCK CONTAINS 0 RECORDS                                    00290002
             RECORDING MODE IS F.                                        00300002
                                                                         00310002
-       01 REG-ENTRADA    PIC X(30).                                     00320002
+       01 REG-ENTRADA    PIC X(36).                                     00320002
                                                                         00330002
        FD SALIDA                                                        00340002
             BLOCK CONTAINS 0 RECORDS                                    00350002
@@ -41,32 +91,144 @@
                                                                         00370002
        01 REG-SALIDA     PIC X(80).                                     00380002
                                                                         00390002
+       FD SUCMAE.
+
+       01 REG-SUCMAE.
+           03  SUC-COD       PIC 9(03).
+           03  SUC-NOM       PIC X(14).
+           03  FILLER        PIC X(13).
+
+       FD CHKPT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-CHKPT      PIC X(70).
+
+       FD RANKED
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RANKED     PIC X(60).
+
+       FD EXCEPC
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-EXCEPCION  PIC X(60).
+
+       FD PARMS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARM       PIC X(11).
+
+       FD CTLTOT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-CTLTOTAL   PIC X(20).
+
+       FD HISTOR
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-HISTOR     PIC X(30).
+
+       FD SUCTOT.
+
+       01 REG-SUCTOT.
+           03  TOT-COD             PIC 9(03).
+           03  TOT-NOM             PIC X(14).
+           03  TOT-CANT-CUENTAS    PIC 9(04).
+           03  TOT-IMPORTE         PIC 9(9)V99.
+           03  TOT-FECHA-SIGLO     PIC 99.
+           03  TOT-FECHA-AA        PIC 99.
+           03  TOT-FECHA-MM        PIC 99.
+           03  TOT-FECHA-DD        PIC 99.
+           03  FILLER              PIC X(04).
+
+       FD GLPOST
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-GLPOST     PIC X(40).
+
       **************************************                            00400002
        WORKING-STORAGE SECTION.                                         00410002
       **************************************                            00420002
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  00430002
        77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.  00440002
        77  WS-ENT-CODE      PIC XX    VALUE SPACES.                     00450002
+       77  WS-ENB-CODE      PIC XX    VALUE SPACES.
        77  WS-SAL-CODE      PIC XX    VALUE SPACES.                     00460002
+       77  WS-SUC-CODE      PIC XX    VALUE SPACES.
+       77  WS-CHK-CODE      PIC XX    VALUE SPACES.
+       77  WS-RAN-CODE      PIC XX    VALUE SPACES.
+       77  WS-EXC-CODE      PIC XX    VALUE SPACES.
+       77  WS-PARM-CODE     PIC XX    VALUE SPACES.
+       77  WS-CTL-CODE      PIC XX    VALUE SPACES.
+       77  WS-HIS-CODE      PIC XX    VALUE SPACES.
+       77  WS-TOT-CODE      PIC XX    VALUE SPACES.
+       77  WS-GL-CODE       PIC XX    VALUE SPACES.
                                                                         00470002
        01  WS-STATUS-FIN    PIC X.                                      00480002
            88  WS-FIN-LECTURA         VALUE 'Y'.                        00490002
            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        00500002
+
+       01  WS-STATUS-FIN-CHK  PIC X.
+           88  WS-FIN-CHK             VALUE 'Y'.
+           88  WS-NO-FIN-CHK          VALUE 'N'.
+
+       01  WS-SWITCH-REANUDA  PIC X     VALUE 'N'.
+           88  WS-REANUDANDO          VALUE 'Y'.
+           88  WS-NO-REANUDANDO       VALUE 'N'.
+
+       01  WS-STATUS-FIN-SUC  PIC X.
+           88  WS-FIN-SUC             VALUE 'Y'.
+           88  WS-NO-FIN-SUC          VALUE 'N'.
+
+       01  WS-SWITCH-SUCMAE   PIC X     VALUE 'N'.
+           88  WS-HAY-SUCMAE          VALUE 'S'.
+           88  WS-NO-HAY-SUCMAE       VALUE 'N'.
+
+       01  WS-SWITCH-CTLTOT   PIC X     VALUE 'N'.
+           88  WS-HAY-CTLTOT          VALUE 'S'.
+           88  WS-NO-HAY-CTLTOT       VALUE 'N'.
+
+       01  WS-SWITCH-LEIDAS-OVF PIC X   VALUE 'N'.
+           88  WS-LEIDAS-OVERFLOW-AVISADO  VALUE 'Y'.
+
+       01  WS-SWITCH-EXCEPTUADO PIC X   VALUE 'N'.
+           88  WS-CUENTA-EXCEPTUADA        VALUE 'Y'.
+
+       01  WS-SWITCH-SUCTOT   PIC X     VALUE 'N'.
+           88  WS-HAY-SUCTOT          VALUE 'S'.
+           88  WS-NO-HAY-SUCTOT       VALUE 'N'.
                                                                         00510002
        77  FILLER       PIC X(26) VALUE '* LAYOUT ENTRADA MESES   *'.   00520002
       **************************************                            00530002
                COPY CPSUCU.                                             00540002
       **************************************                            00550002
+      **************************************
+      * LAY-OUT HEADER/TRAILER DE AUDITORIA
+      **************************************
+               COPY CPAUDIT.
+      **************************************
                                                                         00560002
       **************************************                            00570002
       * LAY-OUT GENERAL REGISTRO DE SALIDA                              00580002
       **************************************                            00590002
        01  WS-REG-SALIDA.                                               00600002
-           03  WS-SAL-SUCURSAL         PIC 99      VALUE ZEROS.         00610002
+           03  WS-SAL-SUCURSAL         PIC 999     VALUE ZEROS.         00610002
            03  WS-SAL-NOMBRE-SUC       PIC X(30)   VALUE SPACES.        00620002
            03  WS-SAL-CANT-CUENTAS     PIC ZZZ9    VALUE ZEROS.         00630002
+           03  WS-SAL-CANT-BAJAS       PIC ZZZ9    VALUE ZEROS.         00631002
+           03  WS-SAL-CANT-EMBARGO     PIC ZZZ9    VALUE ZEROS.         00632002
+           03  WS-SAL-CANT-CAJA        PIC ZZZ9    VALUE ZEROS.         00633002
+           03  WS-SAL-CANT-CTE         PIC ZZZ9    VALUE ZEROS.         00634002
            03  WS-SAL-IMPORTE-SUC      PIC ZZ,ZZZ,ZZ9.99 VALUE ZEROS.   00640002
-           03  FILLER                  PIC X(32)   VALUE SPACES.        00650002
+           03  WS-SAL-IMPORTE-PROM     PIC ZZZ,ZZ9.99 VALUE ZEROS.
+           03  FILLER                  PIC X(05)   VALUE SPACES.        00650002
                                                                         00660002
       **************************************                            00670002
       * LAY-OUT ULTIMO REGISTRO DE SALIDA                               00680002
@@ -89,14 +251,33 @@
                                                                         00850002
       ********  TOTAL CTAS X SUCURSAL ******                            00860002
        77  WS-SUCURSAL-ANT      PIC 9(3)        VALUE     ZEROS.        00870002
+       77  WS-MAX-SUCURSAL      PIC 9(3)        VALUE     ZEROS.        00871002
        77  WS-NOMBRE-SUC-ANT    PIC X(30)       VALUE     SPACES.       00880002
+       77  WS-NOMBRE-SUC-MAE    PIC X(14)       VALUE     SPACES.
        77  WS-CANT-CTAS-SUC     PIC 9(3)        VALUE     ZEROS.        00890002
+       77  WS-CANT-BAJA-SUC     PIC 9(3)        VALUE     ZEROS.        00891002
+       77  WS-CANT-EMBARGO-SUC  PIC 9(3)        VALUE     ZEROS.        00892002
+       77  WS-CANT-CAJA-SUC     PIC 9(3)        VALUE     ZEROS.        00893002
+       77  WS-CANT-CTE-SUC      PIC 9(3)        VALUE     ZEROS.        00894002
        77  WS-IMPORTE-SUC       PIC 9(9)V99     VALUE     ZEROS.        00900002
+       77  WS-IMPORTE-CAJA-SUC  PIC 9(9)V99     VALUE     ZEROS.
+       77  WS-IMPORTE-CTE-SUC   PIC 9(9)V99     VALUE     ZEROS.
+       77  WS-IMPORTE-PROM-SUC  PIC 9(7)V99     VALUE     ZEROS.
        77  WS-EDIT-LEIDAS       PIC ZZZ9        VALUE     ZEROS.        00910002
        77  WS-CANT-LEIDAS       PIC 9(4)        VALUE     ZEROS.        00920002
+       77  WS-CANT-PROCESADOS   PIC 9(4)        VALUE     ZEROS.
+       77  WS-CANT-GRABADOS     PIC 9(4)        VALUE     ZEROS.
       ********  TOTAL CTAS X BANCO    ******                            00930002
        77  WS-CANT-CTAS-BCO     PIC 9(4)        VALUE     ZEROS.        00940002
+       77  WS-CANT-BAJA-BCO     PIC 9(4)        VALUE     ZEROS.        00941002
+       77  WS-CANT-EMBARGO-BCO  PIC 9(4)        VALUE     ZEROS.        00942002
+       77  WS-CANT-CAJA-BCO     PIC 9(4)        VALUE     ZEROS.        00943002
+       77  WS-CANT-CTE-BCO      PIC 9(4)        VALUE     ZEROS.        00944002
        77  WS-IMPORTE-TOTAL     PIC 9(9)V99     VALUE     ZEROS.        00950002
+       77  WS-IMPORTE-CAJA-BCO  PIC 9(9)V99     VALUE     ZEROS.
+       77  WS-IMPORTE-CTE-BCO   PIC 9(9)V99     VALUE     ZEROS.
+       77  WS-EDIT-IMPORTE-CAJA PIC ZZ,ZZZ,ZZ9.99 VALUE   ZEROS.
+       77  WS-EDIT-IMPORTE-CTE  PIC ZZ,ZZZ,ZZ9.99 VALUE   ZEROS.
       ********     CONSTANTES       ***************                     00960002
        77  WS-TOTAL-CTAS        PIC X(30)                               00970002
                       VALUE    ' TOTAL CUENTAS ACTIVAS BANCO'.          00980002
@@ -106,10 +287,128 @@
                                                                         01020002
       ********     FECHA DE PROCESO ***************                     01030002
        01  WS-FECHA.                                                    01040002
+           03  WS-FECHA-SIGLO   PIC 99            VALUE ZEROS.
            03  WS-FECHA-AA      PIC 99            VALUE ZEROS.          01050002
            03  WS-FECHA-MM      PIC 99            VALUE ZEROS.          01060002
            03  WS-FECHA-DD      PIC 99            VALUE ZEROS.          01070002
+
+       01  WS-REG-PARM.
+           03  WS-PARM-FECHA.
+               05  WS-PARM-SIGLO   PIC 99.
+               05  WS-PARM-AA      PIC 99.
+               05  WS-PARM-MM      PIC 99.
+               05  WS-PARM-DD      PIC 99.
+           03  WS-PARM-SUCURSAL    PIC 9(03).
                                                                         01080002
+
+       77  WS-SUCURSAL-REPROCESO  PIC 9(03)    VALUE ZEROS.
+           88  WS-SIN-RESTRICCION-SUCURSAL     VALUE ZEROS.
+      ********  CONTROL TOTAL EXTERNO  ***************
+       01  WS-REG-CTLTOTAL.
+           03  WS-CTL-CANT-CTAS PIC 9(04)     VALUE ZEROS.
+           03  WS-CTL-IMPORTE   PIC 9(9)V99   VALUE ZEROS.
+           03  FILLER           PIC X(05)     VALUE SPACES.
+
+      ********  MAESTRO DE SUCURSALES  ***************
+       01  WS-REG-SUCMAE.
+           03  WS-SUCMAE-COD    PIC 9(03)   VALUE ZEROS.
+           03  WS-SUCMAE-NOM    PIC X(14)   VALUE SPACES.
+           03  FILLER           PIC X(13)   VALUE SPACES.
+
+       01  WS-TABLA-SUCURSALES.
+           03  WS-TABLA-SUC OCCURS 99 TIMES
+                            INDEXED BY WS-IDX-SUC.
+               05  WS-TAB-SUC-COD   PIC 9(03)   VALUE ZEROS.
+               05  WS-TAB-SUC-NOM   PIC X(14)   VALUE SPACES.
+               05  WS-TAB-SUC-PROC  PIC X       VALUE 'N'.
+                   88  WS-TAB-SUC-PROCESADA     VALUE 'Y'.
+
+       77  WS-CANT-SUC-TABLA   PIC 9(3)         VALUE ZEROS.
+
+      ********  CHECKPOINT / REINICIO  ***************
+       01  WS-REG-CHKPT.
+           03  CK-CANT-LEIDAS       PIC 9(4)  VALUE ZEROS.
+           03  CK-MAX-SUCURSAL      PIC 9(3)  VALUE ZEROS.
+           03  CK-CANT-CTAS-BCO     PIC 9(4)  VALUE ZEROS.
+           03  CK-CANT-BAJA-BCO     PIC 9(4)  VALUE ZEROS.
+           03  CK-CANT-EMBARGO-BCO  PIC 9(4)  VALUE ZEROS.
+           03  CK-CANT-CAJA-BCO     PIC 9(4)  VALUE ZEROS.
+           03  CK-CANT-CTE-BCO      PIC 9(4)  VALUE ZEROS.
+           03  CK-IMPORTE-TOTAL     PIC 9(9)V99 VALUE ZEROS.
+           03  CK-IMPORTE-CAJA-BCO  PIC 9(9)V99 VALUE ZEROS.
+           03  CK-IMPORTE-CTE-BCO   PIC 9(9)V99 VALUE ZEROS.
+           03  CK-CANT-GRABADOS     PIC 9(4)  VALUE ZEROS.
+           03  FILLER               PIC X(06)  VALUE SPACES.
+
+       77  WS-CANT-A-SALTAR    PIC 9(4)         VALUE ZEROS.
+       77  WS-CANT-SALTADOS    PIC 9(4)         VALUE ZEROS.
+
+      ********  RANKING DE SUCURSALES POR IMPORTE  ***************
+       01  WS-TABLA-RANKING.
+           03  WS-RANK-TAB OCCURS 99 TIMES
+                       INDEXED BY WS-IDX-RANK WS-IDX-RANK2 WS-IDX-MAX.
+               05  WS-RANK-SUC-COD   PIC 9(03)    VALUE ZEROS.
+               05  WS-RANK-SUC-NOM   PIC X(30)    VALUE SPACES.
+               05  WS-RANK-IMPORTE   PIC 9(9)V99  VALUE ZEROS.
+
+       77  WS-CANT-RANK-TABLA  PIC 9(3)         VALUE ZEROS.
+       77  WS-IMPORTE-SUC-ANT  PIC 9(9)V99      VALUE ZEROS.
+
+       77  WS-SUMA-CANT-ITEMS  PIC 9(3)         VALUE ZEROS.
+       01  WS-SUMA-TABLA.
+           03  WS-SUMA-IMPORTE PIC 9(9)V99  OCCURS 2 TIMES.
+       77  WS-SUMA-TOTAL       PIC 9(9)V99      VALUE ZEROS.
+
+       01  WS-RANK-TEMP.
+           03  WS-RANK-TEMP-COD     PIC 9(03)    VALUE ZEROS.
+           03  WS-RANK-TEMP-NOM     PIC X(30)    VALUE SPACES.
+           03  WS-RANK-TEMP-IMPORTE PIC 9(9)V99  VALUE ZEROS.
+
+      ********  CONTROL DE IMPORTES FUERA DE RANGO  ***************
+       77  WS-IMPORTE-MAX-VALIDO PIC 9(7)V99 VALUE 500000.00.
+
+       01  WS-REG-EXCEPCION.
+           03  WS-EXC-SUCURSAL     PIC 999.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-EXC-CUENTA       PIC 9(08).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-EXC-IMPORTE      PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-EXC-MOTIVO       PIC X(20)   VALUE SPACES.
+           03  FILLER              PIC X(12)   VALUE SPACES.
+
+       01  WS-REG-RANKED.
+           03  WS-RAN-POS          PIC ZZ9.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-RAN-SUCURSAL     PIC 999.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-RAN-NOMBRE-SUC   PIC X(30).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  WS-RAN-IMPORTE      PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER              PIC X(09)   VALUE SPACES.
+
+       01  WS-REG-HISTOR.
+           03  WS-HIS-FECHA-SIGLO  PIC 99.
+           03  WS-HIS-FECHA-AA     PIC 99.
+           03  WS-HIS-FECHA-MM     PIC 99.
+           03  WS-HIS-FECHA-DD     PIC 99.
+           03  WS-HIS-SUCURSAL     PIC 9(03).
+           03  WS-HIS-CANT-CUENTAS PIC 9(04).
+           03  WS-HIS-IMPORTE-SUC  PIC 9(9)V99.
+           03  FILLER              PIC X(04)   VALUE SPACES.
+
+       01  WS-REG-GLPOST.
+           03  WS-GL-CIA           PIC X(03)     VALUE 'BCO'.
+           03  WS-GL-CUENTA        PIC 9(06)     VALUE 410010.
+           03  WS-GL-CENTRO-COSTO  PIC 9(03).
+           03  WS-GL-DEBE-HABER    PIC X(01)     VALUE 'D'.
+           03  WS-GL-IMPORTE       PIC 9(9)V99.
+           03  WS-GL-FECHA-SIGLO   PIC 99.
+           03  WS-GL-FECHA-AA      PIC 99.
+           03  WS-GL-FECHA-MM      PIC 99.
+           03  WS-GL-FECHA-DD      PIC 99.
+           03  FILLER              PIC X(08)     VALUE SPACES.
+
        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  01090002
                                                                         01100002
       ***************************************************************.  01110002
@@ -136,11 +435,17 @@
       *                                    *                            01320002
       **************************************                            01330002
        1000-INICIO.                                                     01340002
-           ACCEPT WS-FECHA FROM DATE.                                   01350002
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.                          01350002
+           PERFORM 1100-LEER-PARM THRU F-1100-LEER-PARM.
            DISPLAY 'FECHA:    '  WS-FECHA                               01360002
                                                                         01370002
            SET WS-NO-FIN-LECTURA TO TRUE.                               01380002
                                                                         01390002
+           SORT WORK-SORT
+                ON ASCENDING KEY WS-ORD-SUCURSAL
+                USING ENTBRUTA
+                GIVING ENTRADA.
+
            OPEN INPUT  ENTRADA.                                         01400002
            IF WS-ENT-CODE IS NOT EQUAL '00'                             01410002
               DISPLAY '* ERROR EN OPEN ENTRADA = ' WS-ENT-CODE          01420002
@@ -148,12 +453,85 @@
               SET  WS-FIN-LECTURA TO TRUE                               01440002
            END-IF.                                                      01450002
                                                                         01460002
-           OPEN OUTPUT SALIDA.                                          01470002
+           PERFORM 1300-INICIO-CHECKPOINT
+                     THRU F-1300-INICIO-CHECKPOINT.
+
+           IF WS-REANUDANDO
+              OPEN EXTEND SALIDA
+           ELSE
+              OPEN OUTPUT SALIDA
+           END-IF.
            IF WS-SAL-CODE IS NOT EQUAL '00'                             01480002
               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE          01490002
               MOVE 9999 TO RETURN-CODE                                  01500002
               SET  WS-FIN-LECTURA TO TRUE                               01510002
            END-IF.                                                      01520002
+
+           IF WS-NO-REANUDANDO
+              PERFORM 1170-GRABAR-HEADER-AUDIT
+                        THRU F-1170-GRABAR-HEADER-AUDIT
+           END-IF.
+
+           OPEN OUTPUT RANKED.
+           IF WS-RAN-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN RANKED  = ' WS-RAN-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           IF WS-REANUDANDO
+              OPEN EXTEND EXCEPC
+           ELSE
+              OPEN OUTPUT EXCEPC
+           END-IF.
+           IF WS-EXC-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN EXCEPC  = ' WS-EXC-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN EXTEND HISTOR.
+           IF WS-HIS-CODE IS NOT EQUAL '00'
+              OPEN OUTPUT HISTOR
+           END-IF.
+           IF WS-HIS-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN HISTOR  = ' WS-HIS-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           IF WS-REANUDANDO
+              OPEN EXTEND GLPOST
+           ELSE
+              OPEN OUTPUT GLPOST
+           END-IF.
+           IF WS-GL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN GLPOST  = ' WS-GL-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           SET WS-NO-HAY-SUCTOT TO TRUE.
+           OPEN I-O SUCTOT.
+           IF WS-TOT-CODE IS NOT EQUAL '00'
+              OPEN OUTPUT SUCTOT
+           END-IF.
+           IF WS-TOT-CODE IS NOT EQUAL '00'
+              DISPLAY '* SALDOS DE SUCURSAL (SUCTOT) NO DISPONIBLE, '
+                      'LA CONSULTA EN LINEA NO TENDRA DATOS DEL DIA'
+           ELSE
+              SET WS-HAY-SUCTOT TO TRUE
+           END-IF.
+
+           PERFORM 1200-CARGA-SUCURSALES
+                     THRU F-1200-CARGA-SUCURSALES.
+
+           PERFORM 1150-LEER-CTLTOTAL THRU F-1150-LEER-CTLTOTAL.
+
+           IF WS-REANUDANDO
+              PERFORM 1350-SALTAR-REGISTROS
+                        THRU F-1350-SALTAR-REGISTROS
+           END-IF.
                                                                         01530002
            READ ENTRADA INTO WS-REG-ENTRADA                             01540002
                         AT END SET WS-FIN-LECTURA TO TRUE.              01550002
@@ -162,9 +540,7 @@
              WHEN '00'                                                  01580002
                  MOVE WS-NRO-SUCURSAL     TO WS-SUCURSAL-ANT            01590002
                  MOVE WS-NOMBRE-SUC       TO WS-NOMBRE-SUC-ANT          01600002
-                 ADD 1 TO WS-CANT-CTAS-SUC                              01610002
-                          WS-CANT-LEIDAS                                01620002
-                 ADD WS-SUC-IMPORTE TO WS-IMPORTE-SUC                   01630002
+                 PERFORM 2060-SUMAR-LEIDAS THRU F-2060-SUMAR-LEIDAS     01620002
                                                                         01640002
               WHEN '10'                                                 01650002
               DISPLAY '* ARCHIVO ENTRADA VAC√çO      ' WS-ENT-CODE       01660002
@@ -179,7 +555,273 @@
            END-EVALUATE.                                                01750002
                                                                         01760002
        F-1000-INICIO.   EXIT.                                           01770002
-                                                                        01780002
+
+      **************************************
+      *                                    *
+      *  PERMITE FORZAR LA FECHA DE        *
+      *  PROCESO POR PARM PARA REPROCESAR  *
+      *  UN DIA ANTERIOR                   *
+      *                                    *
+      **************************************
+       1100-LEER-PARM.
+           OPEN INPUT PARMS.
+
+           IF WS-PARM-CODE IS NOT EQUAL '00'
+              DISPLAY '* PARM DE FECHA NO DISPONIBLE, SE USA '
+                      'LA FECHA DEL SISTEMA'
+              GO TO F-1100-LEER-PARM
+           END-IF.
+
+           READ PARMS INTO WS-REG-PARM.
+
+           IF WS-PARM-CODE IS NOT EQUAL '00'
+              DISPLAY '* PARM DE FECHA VACIO, SE USA LA FECHA '
+                      'DEL SISTEMA'
+           ELSE
+              MOVE WS-PARM-FECHA TO WS-FECHA
+              DISPLAY '* FECHA DE PROCESO FORZADA POR PARM: '
+                                                          WS-FECHA
+              IF WS-PARM-SUCURSAL GREATER ZERO
+                 MOVE WS-PARM-SUCURSAL TO WS-SUCURSAL-REPROCESO
+                 DISPLAY '* REPROCESO RESTRINGIDO A LA SUCURSAL: '
+                                                  WS-SUCURSAL-REPROCESO
+              END-IF
+           END-IF.
+
+           CLOSE PARMS.
+
+       F-1100-LEER-PARM. EXIT.
+
+      **************************************
+      *                                    *
+      *  LEE EL CONTROL TOTAL EXTERNO,     *
+      *  SI EXISTE, PARA VALIDAR LOS       *
+      *  TOTALES CALCULADOS AL FINALIZAR   *
+      *                                    *
+      **************************************
+       1150-LEER-CTLTOTAL.
+           SET WS-NO-HAY-CTLTOT TO TRUE.
+
+           OPEN INPUT CTLTOT.
+           IF WS-CTL-CODE IS NOT EQUAL '00'
+              DISPLAY '* CONTROL TOTAL NO DISPONIBLE, NO SE '
+                      'VALIDAN LOS TOTALES CALCULADOS'
+              GO TO F-1150-LEER-CTLTOTAL
+           END-IF.
+
+           READ CTLTOT INTO WS-REG-CTLTOTAL.
+           IF WS-CTL-CODE IS NOT EQUAL '00'
+              DISPLAY '* CONTROL TOTAL VACIO, NO SE VALIDAN '
+                      'LOS TOTALES CALCULADOS'
+           ELSE
+              SET WS-HAY-CTLTOT TO TRUE
+              DISPLAY '* CONTROL TOTAL RECIBIDO - CUENTAS: '
+                      WS-CTL-CANT-CTAS '  IMPORTE: '
+                      WS-CTL-IMPORTE
+           END-IF.
+
+           CLOSE CTLTOT.
+
+       F-1150-LEER-CTLTOTAL. EXIT.
+
+      **************************************
+      *                                    *
+      *  GRABA EL HEADER DE AUDITORIA EN   *
+      *  SALIDA AL COMENZAR UNA CORRIDA    *
+      *  NUEVA (NO EN UN RESTART)          *
+      *                                    *
+      **************************************
+       1170-GRABAR-HEADER-AUDIT.
+           MOVE SPACES           TO WS-REG-AUDIT.
+           SET WS-AUD-ES-HEADER  TO TRUE.
+           MOVE 'PGM2CC7C'       TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-SIGLO   TO WS-AUD-FECHA-SIGLO.
+           MOVE WS-FECHA-AA      TO WS-AUD-FECHA-AA.
+           MOVE WS-FECHA-MM      TO WS-AUD-FECHA-MM.
+           MOVE WS-FECHA-DD      TO WS-AUD-FECHA-DD.
+           MOVE WS-REG-AUDIT     TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA HEADER = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-1170-GRABAR-HEADER-AUDIT. EXIT.
+
+      **************************************
+      *                                    *
+      *  CARGA EN TABLA EL MAESTRO DE      *
+      *  SUCURSALES PARA DETECTAR LAS      *
+      *  QUE NO TUVIERON MOVIMIENTO        *
+      *                                    *
+      **************************************
+       1200-CARGA-SUCURSALES.
+           SET WS-NO-FIN-SUC     TO TRUE.
+           SET WS-NO-HAY-SUCMAE  TO TRUE.
+           MOVE ZEROS TO WS-CANT-SUC-TABLA.
+
+           OPEN INPUT SUCMAE.
+           IF WS-SUC-CODE IS NOT EQUAL '00'
+              DISPLAY '* MAESTRO DE SUCURSALES NO DISPONIBLE, '
+                      'NO SE EMITEN SUCURSALES SIN MOVIMIENTO NI '
+                      'NOMBRES VALIDADOS'
+              SET WS-FIN-SUC TO TRUE
+           ELSE
+              SET WS-HAY-SUCMAE TO TRUE
+              MOVE ZEROS TO SUC-COD
+              START SUCMAE KEY IS NOT LESS SUC-COD
+                    INVALID KEY SET WS-FIN-SUC TO TRUE
+              END-START
+           END-IF.
+
+           PERFORM 1210-LEER-SUCMAE THRU F-1210-LEER-SUCMAE
+                   UNTIL WS-FIN-SUC.
+
+       F-1200-CARGA-SUCURSALES. EXIT.
+
+       1210-LEER-SUCMAE.
+           READ SUCMAE NEXT RECORD INTO WS-REG-SUCMAE
+                       AT END SET WS-FIN-SUC TO TRUE.
+
+           IF WS-NO-FIN-SUC
+              IF WS-CANT-SUC-TABLA LESS 99
+                 ADD 1 TO WS-CANT-SUC-TABLA
+                 SET WS-IDX-SUC TO WS-CANT-SUC-TABLA
+                 MOVE WS-SUCMAE-COD
+                            TO WS-TAB-SUC-COD (WS-IDX-SUC)
+                 MOVE WS-SUCMAE-NOM
+                            TO WS-TAB-SUC-NOM (WS-IDX-SUC)
+                 MOVE 'N'   TO WS-TAB-SUC-PROC (WS-IDX-SUC)
+              ELSE
+                 DISPLAY '* TABLA DE SUCURSALES LLENA, SE '
+                         'IGNORAN LOS EXCEDENTES'
+                 SET WS-FIN-SUC TO TRUE
+              END-IF
+           END-IF.
+
+       F-1210-LEER-SUCMAE. EXIT.
+
+      **************************************
+      *                                    *
+      *  BUSCA EN EL MAESTRO DE SUCURSALES *
+      *  EL NOMBRE OFICIAL DE LA SUCURSAL  *
+      *  QUE SE ESTA CERRANDO, EN VEZ DE   *
+      *  CONFIAR EN EL NOMBRE QUE TRAE     *
+      *  CADA REGISTRO DE ENTRADA          *
+      *                                    *
+      **************************************
+       1220-BUSCAR-SUCURSAL.
+           MOVE SPACES TO WS-NOMBRE-SUC-MAE.
+
+           IF WS-HAY-SUCMAE
+              MOVE WS-SUCURSAL-ANT TO SUC-COD
+              READ SUCMAE RECORD KEY IS SUC-COD
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      MOVE SUC-NOM TO WS-NOMBRE-SUC-MAE
+              END-READ
+           END-IF.
+
+       F-1220-BUSCAR-SUCURSAL. EXIT.
+
+      **************************************
+      *                                    *
+      *  DETERMINA SI EL PROCESO DEBE      *
+      *  REANUDARSE DESDE UN CHECKPOINT    *
+      *  DE UNA CORRIDA ANTERIOR           *
+      *                                    *
+      **************************************
+       1300-INICIO-CHECKPOINT.
+           SET WS-NO-REANUDANDO TO TRUE.
+           MOVE ZEROS TO WS-CANT-A-SALTAR.
+
+           OPEN INPUT CHKPT.
+           IF WS-CHK-CODE EQUAL '00'
+              SET WS-NO-FIN-CHK TO TRUE
+              PERFORM 1310-LEER-CHKPT THRU F-1310-LEER-CHKPT
+                      UNTIL WS-FIN-CHK
+              CLOSE CHKPT
+              IF WS-CANT-A-SALTAR GREATER ZERO
+                 SET WS-REANUDANDO TO TRUE
+                 MOVE CK-MAX-SUCURSAL     TO WS-MAX-SUCURSAL
+                 MOVE CK-CANT-CTAS-BCO    TO WS-CANT-CTAS-BCO
+                 MOVE CK-CANT-BAJA-BCO    TO WS-CANT-BAJA-BCO
+                 MOVE CK-CANT-EMBARGO-BCO TO WS-CANT-EMBARGO-BCO
+                 MOVE CK-CANT-CAJA-BCO    TO WS-CANT-CAJA-BCO
+                 MOVE CK-CANT-CTE-BCO     TO WS-CANT-CTE-BCO
+                 MOVE CK-IMPORTE-TOTAL    TO WS-IMPORTE-TOTAL
+                 MOVE CK-IMPORTE-CAJA-BCO TO WS-IMPORTE-CAJA-BCO
+                 MOVE CK-IMPORTE-CTE-BCO  TO WS-IMPORTE-CTE-BCO
+                 MOVE CK-CANT-GRABADOS    TO WS-CANT-GRABADOS
+                 DISPLAY '* REANUDANDO DESDE CHECKPOINT, '
+                         'REGISTROS YA PROCESADOS: '
+                                        WS-CANT-A-SALTAR
+              END-IF
+           END-IF.
+
+           IF WS-REANUDANDO
+              OPEN EXTEND CHKPT
+           ELSE
+              OPEN OUTPUT CHKPT
+           END-IF.
+           IF WS-CHK-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN CHKPT   = ' WS-CHK-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-1300-INICIO-CHECKPOINT. EXIT.
+
+       1310-LEER-CHKPT.
+           READ CHKPT INTO WS-REG-CHKPT
+                      AT END SET WS-FIN-CHK TO TRUE.
+
+           IF WS-NO-FIN-CHK
+              MOVE CK-CANT-LEIDAS TO WS-CANT-A-SALTAR
+           END-IF.
+
+       F-1310-LEER-CHKPT. EXIT.
+
+      **************************************
+      *                                    *
+      *  DESCARTA LOS REGISTROS DE ENTRADA *
+      *  YA PROCESADOS EN UNA CORRIDA      *
+      *  ANTERIOR AL REANUDAR EL PROCESO   *
+      *                                    *
+      **************************************
+       1350-SALTAR-REGISTROS.
+           PERFORM 1360-SALTAR-UN-REGISTRO
+                   THRU F-1360-SALTAR-UN-REGISTRO
+                   VARYING WS-CANT-SALTADOS FROM 1 BY 1
+                   UNTIL WS-CANT-SALTADOS GREATER
+                         WS-CANT-A-SALTAR.
+
+           IF WS-SUCURSAL-ANT NOT EQUAL ZEROS
+              PERFORM 2240-MARCAR-SUCURSAL
+                        THRU F-2240-MARCAR-SUCURSAL
+           END-IF.
+
+       F-1350-SALTAR-REGISTROS. EXIT.
+
+       1360-SALTAR-UN-REGISTRO.
+           READ ENTRADA INTO WS-REG-ENTRADA
+                        AT END SET WS-FIN-LECTURA TO TRUE.
+
+           IF WS-NO-FIN-LECTURA
+              PERFORM 2060-SUMAR-LEIDAS THRU F-2060-SUMAR-LEIDAS
+              ADD 1 TO WS-CANT-PROCESADOS
+              IF WS-SUCURSAL-ANT NOT EQUAL ZEROS
+                 AND WS-NRO-SUCURSAL NOT EQUAL WS-SUCURSAL-ANT
+                 PERFORM 2240-MARCAR-SUCURSAL
+                           THRU F-2240-MARCAR-SUCURSAL
+              END-IF
+              MOVE WS-NRO-SUCURSAL TO WS-SUCURSAL-ANT
+           END-IF.
+
+       F-1360-SALTAR-UN-REGISTRO. EXIT.
+
       **************************************                            01790002
       *                                    *                            01800002
       *  CUERPO PRINCIPAL DE PROCESOS      *                            01810002
@@ -190,22 +832,60 @@
       **************************************                            01860002
        2000-PROCESO.                                                    01870002
                                                                         01880002
+           ADD 1 TO WS-CANT-PROCESADOS.
+
+           MOVE 'N' TO WS-SWITCH-EXCEPTUADO.
+
            EVALUATE  WS-ESTADO-CUENTA                                   01890002
                WHEN  ZERO                                               01900002
-                  ADD 1 TO WS-CANT-CTAS-SUC                             01910002
-                  ADD WS-SUC-IMPORTE TO WS-IMPORTE-SUC                   01920002
+                  IF WS-SUC-IMPORTE GREATER WS-IMPORTE-MAX-VALIDO
+                     SET WS-CUENTA-EXCEPTUADA TO TRUE
+                     PERFORM 2050-EXCEPCION-IMPORTE
+                               THRU F-2050-EXCEPCION-IMPORTE
+                  ELSE
+                     PERFORM 2065-SUMAR-CUENTA THRU F-2065-SUMAR-CUENTA
+                     PERFORM 2066-SUMAR-IMPORTE
+                               THRU F-2066-SUMAR-IMPORTE
+                     EVALUATE WS-TIPO-CUENTA
+                         WHEN 1
+                            ADD WS-SUC-IMPORTE TO WS-IMPORTE-CAJA-SUC
+                         WHEN 2
+                            ADD WS-SUC-IMPORTE TO WS-IMPORTE-CTE-SUC
+                         WHEN OTHER
+                            CONTINUE
+                     END-EVALUATE
+                  END-IF
+                                                                        01921002
+               WHEN  1                                                  01922002
+                  ADD 1 TO WS-CANT-BAJA-SUC                             01923002
+                                                                        01924002
+               WHEN  2                                                  01925002
+                  ADD 1 TO WS-CANT-EMBARGO-SUC                          01926002
                                                                         01930002
                WHEN OTHER                                               01940002
                   CONTINUE                                              01950002
                                                                         01960002
            END-EVALUATE                                                 01970002
+                                                                        01971002
+           IF NOT WS-CUENTA-EXCEPTUADA
+              EVALUATE  WS-TIPO-CUENTA                                  01972002
+                  WHEN  1                                               01973002
+                     ADD 1 TO WS-CANT-CAJA-SUC                          01974002
+                                                                        01975002
+                  WHEN  2                                               01976002
+                     ADD 1 TO WS-CANT-CTE-SUC                           01977002
+                                                                        01978002
+                  WHEN OTHER                                            01979002
+                     CONTINUE                                           01979102
+              END-EVALUATE                                              01979202
+           END-IF
                                                                         01980002
            READ ENTRADA INTO WS-REG-ENTRADA                             01990002
                         AT END SET WS-FIN-LECTURA TO TRUE.              02000002
                                                                         02010002
            EVALUATE WS-ENT-CODE                                         02020002
              WHEN '00'                                                  02030002
-           ADD 1   TO     WS-CANT-LEIDAS                                02040002
+           PERFORM 2060-SUMAR-LEIDAS THRU F-2060-SUMAR-LEIDAS           02040002
            PERFORM 2200-SEGUIR-PROCESO                                  02050002
                       THRU F-2200-SEGUIR-PROCESO                        02060002
                                                                         02070002
@@ -223,6 +903,83 @@
                                                                         02190002
        F-2000-PROCESO. EXIT.                                            02200002
                                                                         02210002
+      **************************************
+      *                                    *
+      *  DESVIA A EXCEPCIONES UN IMPORTE   *
+      *  FUERA DE RANGO, SIN SUMARLO A LOS *
+      *  TOTALES DE SUCURSAL NI DE BANCO   *
+      *                                    *
+      **************************************
+       2050-EXCEPCION-IMPORTE.
+           MOVE SPACES        TO WS-REG-EXCEPCION.
+           MOVE WS-NRO-SUCURSAL TO WS-EXC-SUCURSAL.
+           MOVE WS-NRO-CUENTA   TO WS-EXC-CUENTA.
+           MOVE WS-SUC-IMPORTE  TO WS-EXC-IMPORTE.
+           MOVE 'IMPORTE FUERA RANGO'
+                                TO WS-EXC-MOTIVO.
+
+           WRITE REG-EXCEPCION FROM WS-REG-EXCEPCION.
+           IF WS-EXC-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE EXCEPC = ' WS-EXC-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-2050-EXCEPCION-IMPORTE. EXIT.
+
+      **************************************
+      *                                    *
+      *  SUMA UN REGISTRO LEIDO AL         *
+      *  CONTADOR, PROTEGIENDO CONTRA EL   *
+      *  DESBORDE DE WS-CANT-LEIDAS        *
+      *                                    *
+      **************************************
+       2060-SUMAR-LEIDAS.
+           IF WS-CANT-LEIDAS EQUAL 9999
+              IF NOT WS-LEIDAS-OVERFLOW-AVISADO
+                 DISPLAY '* CANTIDAD DE REGISTROS LEIDOS SUPERA '
+                         'EL MAXIMO REPRESENTABLE (9999), EL '
+                         'TOTAL INFORMADO NO ES CONFIABLE'
+                 SET WS-LEIDAS-OVERFLOW-AVISADO TO TRUE
+              END-IF
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              ADD 1 TO WS-CANT-LEIDAS
+           END-IF.
+
+       F-2060-SUMAR-LEIDAS. EXIT.
+
+      **************************************
+      *  ACUMULA UNA CUENTA MAS AL CONTADOR*
+      *  DE LA SUCURSAL, VIA LA SUBRUTINA  *
+      *  COMPARTIDA SUMADOR                *
+      **************************************
+       2065-SUMAR-CUENTA.
+           MOVE 2                 TO WS-SUMA-CANT-ITEMS.
+           MOVE WS-CANT-CTAS-SUC  TO WS-SUMA-IMPORTE (1).
+           MOVE 1                 TO WS-SUMA-IMPORTE (2).
+           CALL 'SUMADOR' USING WS-SUMA-CANT-ITEMS
+                                WS-SUMA-TABLA
+                                WS-SUMA-TOTAL.
+           MOVE WS-SUMA-TOTAL     TO WS-CANT-CTAS-SUC.
+
+       F-2065-SUMAR-CUENTA. EXIT.
+
+      **************************************
+      *  ACUMULA EL IMPORTE DE LA CUENTA AL*
+      *  IMPORTE DE LA SUCURSAL, VIA LA    *
+      *  SUBRUTINA COMPARTIDA SUMADOR      *
+      **************************************
+       2066-SUMAR-IMPORTE.
+           MOVE 2                 TO WS-SUMA-CANT-ITEMS.
+           MOVE WS-IMPORTE-SUC    TO WS-SUMA-IMPORTE (1).
+           MOVE WS-SUC-IMPORTE    TO WS-SUMA-IMPORTE (2).
+           CALL 'SUMADOR' USING WS-SUMA-CANT-ITEMS
+                                WS-SUMA-TABLA
+                                WS-SUMA-TOTAL.
+           MOVE WS-SUMA-TOTAL     TO WS-IMPORTE-SUC.
+
+       F-2066-SUMAR-IMPORTE. EXIT.
+
       **************************************                            02220002
       *                                    *                            02230002
       *  WRITE ULTIMO REGISTRO DE SALIDA   *                            02240002
@@ -237,7 +994,7 @@
                                                                         02330002
            MOVE   WS-GUION             TO WS-SAL-GUION-MM               02340002
                                           WS-SAL-GUION-DD.              02350002
-           MOVE   20                   TO WS-SAL-SIGLO.                 02360002
+           MOVE   WS-FECHA-SIGLO       TO WS-SAL-SIGLO.                 02360002
            MOVE   WS-FECHA-AA          TO WS-SAL-AA.                    02370002
            MOVE   WS-FECHA-MM          TO WS-SAL-MM.                    02380002
            MOVE   WS-FECHA-DD          TO WS-SAL-DD.                    02390002
@@ -250,21 +1007,58 @@
                 DISPLAY '* ERROR EN WRITE LAST SALIDA  = '              02460002
                                             WS-SAL-CODE                 02470002
                 MOVE 9999 TO RETURN-CODE                                02480002
+             ELSE                                                       02489002
+                ADD 1 TO WS-CANT-GRABADOS                               02489102
              END-IF.                                                    02490002
                                                                         02500002
            DISPLAY '************************** '                        02510002
            DISPLAY 'TOTAL DE CUENTAS ACTIVAS:  ' WS-SAL-TOTAL-CTAS.     02520002
            DISPLAY 'TOTAL IMPORTE GENERAL   :  ' WS-SAL-TOTAL-IMP.      02530002
+           MOVE WS-IMPORTE-CAJA-BCO   TO WS-EDIT-IMPORTE-CAJA.
+           DISPLAY '  IMPORTE CAJA DE AHORRO:  ' WS-EDIT-IMPORTE-CAJA.
+           MOVE WS-IMPORTE-CTE-BCO    TO WS-EDIT-IMPORTE-CTE.
+           DISPLAY '  IMPORTE CUENTA CORRIENTE: ' WS-EDIT-IMPORTE-CTE.
            MOVE WS-CANT-LEIDAS        TO WS-EDIT-LEIDAS.                02540002
            DISPLAY "CANTIDAD CUENTAS LEIDAS :  "  WS-EDIT-LEIDAS.       02550002
+
+           PERFORM 2150-VALIDAR-CONTROL-TOTAL
+                     THRU F-2150-VALIDAR-CONTROL-TOTAL.
                                                                         02560002
        F-2100-ULTIMO-REGISTRO. EXIT.                                    02570002
+
+      **************************************
+      *                                    *
+      *  COMPARA LOS TOTALES CALCULADOS    *
+      *  CONTRA EL CONTROL TOTAL EXTERNO,  *
+      *  SI SE RECIBIO UNO                 *
+      *                                    *
+      **************************************
+       2150-VALIDAR-CONTROL-TOTAL.
+           IF WS-HAY-CTLTOT AND WS-SIN-RESTRICCION-SUCURSAL
+              IF WS-CANT-CTAS-BCO NOT EQUAL WS-CTL-CANT-CTAS
+                 OR WS-IMPORTE-TOTAL NOT EQUAL WS-CTL-IMPORTE
+                 DISPLAY '* CONTROL TOTAL NO CONCUERDA - '
+                         'CALCULADO CUENTAS: ' WS-CANT-CTAS-BCO
+                         ' IMPORTE: ' WS-IMPORTE-TOTAL
+                 DISPLAY '* CONTROL TOTAL NO CONCUERDA - '
+                         'ESPERADO  CUENTAS: ' WS-CTL-CANT-CTAS
+                         ' IMPORTE: ' WS-CTL-IMPORTE
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+       F-2150-VALIDAR-CONTROL-TOTAL. EXIT.
                                                                         02580002
        2200-SEGUIR-PROCESO.                                             02590002
                                                                         02600002
            IF WS-NRO-SUCURSAL EQUAL WS-SUCURSAL-ANT                     02610002
               NEXT SENTENCE                                             02620002
            ELSE                                                         02630002
+              IF WS-NRO-SUCURSAL NOT GREATER WS-MAX-SUCURSAL            02631002
+                 DISPLAY '* SUCURSAL FUERA DE SECUENCIA O '             02632002
+                         'DUPLICADA: ' WS-NRO-SUCURSAL                  02633002
+                 MOVE 4 TO RETURN-CODE                                  02634002
+              END-IF                                                    02635002
                  PERFORM 2230-CORTE-SUCURSAL THRU                       02640002
                        F-2230-CORTE-SUCURSAL                            02650002
            END-IF.                                                      02660002
@@ -281,38 +1075,269 @@
            MOVE SPACES             TO     WS-REG-SALIDA                 02770002
                                                                         02780002
            MOVE WS-SUCURSAL-ANT    TO     WS-SAL-SUCURSAL               02790002
-           MOVE WS-NOMBRE-SUC-ANT  TO     WS-SAL-NOMBRE-SUC             02800002
+
+           PERFORM 1220-BUSCAR-SUCURSAL THRU F-1220-BUSCAR-SUCURSAL.
+           IF WS-NOMBRE-SUC-MAE NOT EQUAL SPACES
+              MOVE WS-NOMBRE-SUC-MAE  TO  WS-SAL-NOMBRE-SUC
+           ELSE
+              MOVE WS-NOMBRE-SUC-ANT  TO  WS-SAL-NOMBRE-SUC
+           END-IF.
            MOVE WS-CANT-CTAS-SUC   TO     WS-SAL-CANT-CUENTAS           02810002
+           MOVE WS-CANT-BAJA-SUC   TO     WS-SAL-CANT-BAJAS             02811002
+           MOVE WS-CANT-EMBARGO-SUC TO    WS-SAL-CANT-EMBARGO           02812002
+           MOVE WS-CANT-CAJA-SUC   TO     WS-SAL-CANT-CAJA              02813002
+           MOVE WS-CANT-CTE-SUC    TO     WS-SAL-CANT-CTE               02814002
            MOVE WS-IMPORTE-SUC     TO     WS-SAL-IMPORTE-SUC            02820002
+           MOVE WS-IMPORTE-SUC     TO     WS-IMPORTE-SUC-ANT
+
+           MOVE ZEROS TO WS-IMPORTE-PROM-SUC.
+           IF WS-CANT-CTAS-SUC GREATER ZERO
+              DIVIDE WS-IMPORTE-SUC BY WS-CANT-CTAS-SUC
+                     GIVING WS-IMPORTE-PROM-SUC ROUNDED
+           END-IF.
+           MOVE WS-IMPORTE-PROM-SUC TO WS-SAL-IMPORTE-PROM.
                                                                         02830002
            DISPLAY "SUCURSAL:  " WS-SAL-SUCURSAL                        02840002
            DISPLAY "NOMBRE:    " WS-SAL-NOMBRE-SUC                      02850002
            DISPLAY "CUENTAS ACTIVAS:  "  WS-SAL-CANT-CUENTAS            02860002
+           DISPLAY "CUENTAS DE BAJA:  "  WS-SAL-CANT-BAJAS              02861002
+           DISPLAY "CUENTAS EMBARGADAS:" WS-SAL-CANT-EMBARGO            02862002
+           DISPLAY "CTAS CAJA AHORRO:  "  WS-SAL-CANT-CAJA              02863002
+           DISPLAY "CTAS CTA CORRIENTE:"  WS-SAL-CANT-CTE               02864002
            DISPLAY "IMPORTE TOTAL:    "  WS-SAL-IMPORTE-SUC             02870002
+           DISPLAY "IMPORTE PROMEDIO: "  WS-SAL-IMPORTE-PROM
                                                                         02880002
+           IF WS-SUCURSAL-ANT GREATER WS-MAX-SUCURSAL                   02889002
+              MOVE WS-SUCURSAL-ANT TO WS-MAX-SUCURSAL                   02889102
+           END-IF                                                       02889202
            MOVE WS-NRO-SUCURSAL   TO       WS-SUCURSAL-ANT              02890002
            MOVE WS-NOMBRE-SUC     TO       WS-NOMBRE-SUC-ANT            02900002
-           ADD  WS-CANT-CTAS-SUC  TO       WS-CANT-CTAS-BCO             02910002
-           ADD  WS-IMPORTE-SUC    TO       WS-IMPORTE-TOTAL             02920002
+
+           IF WS-SIN-RESTRICCION-SUCURSAL
+              OR WS-SAL-SUCURSAL EQUAL WS-SUCURSAL-REPROCESO
+
+              ADD  WS-CANT-CTAS-SUC  TO    WS-CANT-CTAS-BCO             02910002
+              ADD  WS-CANT-BAJA-SUC  TO    WS-CANT-BAJA-BCO             02911002
+              ADD  WS-CANT-EMBARGO-SUC TO  WS-CANT-EMBARGO-BCO          02912002
+              ADD  WS-CANT-CAJA-SUC  TO    WS-CANT-CAJA-BCO             02913002
+              ADD  WS-CANT-CTE-SUC   TO    WS-CANT-CTE-BCO              02914002
+              ADD  WS-IMPORTE-SUC    TO    WS-IMPORTE-TOTAL             02920002
+              ADD  WS-IMPORTE-CAJA-SUC TO  WS-IMPORTE-CAJA-BCO
+              ADD  WS-IMPORTE-CTE-SUC  TO  WS-IMPORTE-CTE-BCO
+
+              PERFORM 2260-GRABAR-HISTORIA
+                        THRU F-2260-GRABAR-HISTORIA
+
+              PERFORM 2270-ACTUALIZAR-SALDO
+                        THRU F-2270-ACTUALIZAR-SALDO
+
+              PERFORM 2280-GRABAR-GLPOST
+                        THRU F-2280-GRABAR-GLPOST
+
+              WRITE REG-SALIDA FROM WS-REG-SALIDA                       02960002
+              IF WS-SAL-CODE IS NOT EQUAL '00'                          02970002
+                   DISPLAY '* ERROR EN WRITE SALIDA  = '                02980002
+                                               WS-SAL-CODE               02990002
+                   MOVE 9999 TO RETURN-CODE                             03000002
+                   SET WS-FIN-LECTURA TO TRUE                           03010002
+              ELSE                                                      03019002
+                   ADD 1 TO WS-CANT-GRABADOS                            03019102
+              END-IF                                                    03020002
+
+              PERFORM 2250-AGREGAR-RANKING
+                        THRU F-2250-AGREGAR-RANKING
+           END-IF.
+
            MOVE ZEROS             TO       WS-CANT-CTAS-SUC             02930002
+                                          WS-CANT-BAJA-SUC               02931002
+                                          WS-CANT-EMBARGO-SUC            02932002
+                                          WS-CANT-CAJA-SUC               02933002
+                                          WS-CANT-CTE-SUC                02934002
                                           WS-IMPORTE-SUC                02940002
+                                          WS-IMPORTE-CAJA-SUC
+                                          WS-IMPORTE-CTE-SUC
                                                                         02950002
-           WRITE REG-SALIDA FROM WS-REG-SALIDA                          02960002
-           IF WS-SAL-CODE IS NOT EQUAL '00'                             02970002
-                DISPLAY '* ERROR EN WRITE SALIDA  = '                   02980002
-                                            WS-SAL-CODE                 02990002
-                MOVE 9999 TO RETURN-CODE                                03000002
-                SET WS-FIN-LECTURA TO TRUE                              03010002
-           END-IF.                                                      03020002
+           PERFORM 2240-MARCAR-SUCURSAL
+                     THRU F-2240-MARCAR-SUCURSAL.
+
+           PERFORM 1320-GRABAR-CHKPT
+                     THRU F-1320-GRABAR-CHKPT.
                                                                         03030002
        F-2230-CORTE-SUCURSAL. EXIT.                                     03040002
+
+      **************************************
+      *                                    *
+      *  MARCA EN LA TABLA DE SUCURSALES   *
+      *  LA QUE ACABA DE CERRARSE COMO     *
+      *  YA PROCESADA                      *
+      *                                    *
+      **************************************
+       2240-MARCAR-SUCURSAL.
+           PERFORM 2245-VER-SUCURSAL THRU F-2245-VER-SUCURSAL
+                   VARYING WS-IDX-SUC FROM 1 BY 1
+                   UNTIL WS-IDX-SUC GREATER WS-CANT-SUC-TABLA.
+
+       F-2240-MARCAR-SUCURSAL. EXIT.
+
+       2245-VER-SUCURSAL.
+           IF WS-TAB-SUC-COD (WS-IDX-SUC) EQUAL WS-SUCURSAL-ANT
+              MOVE 'Y' TO WS-TAB-SUC-PROC (WS-IDX-SUC)
+           END-IF.
+
+       F-2245-VER-SUCURSAL. EXIT.
+
+      **************************************
+      *                                    *
+      *  GRABA EL REGISTRO DE CHECKPOINT   *
+      *  CON EL PROGRESO ACUMULADO HASTA   *
+      *  LA ULTIMA SUCURSAL CERRADA        *
+      *                                    *
+      **************************************
+       1320-GRABAR-CHKPT.
+           MOVE WS-CANT-PROCESADOS  TO CK-CANT-LEIDAS.
+           MOVE WS-MAX-SUCURSAL     TO CK-MAX-SUCURSAL.
+           MOVE WS-CANT-CTAS-BCO    TO CK-CANT-CTAS-BCO.
+           MOVE WS-CANT-BAJA-BCO    TO CK-CANT-BAJA-BCO.
+           MOVE WS-CANT-EMBARGO-BCO TO CK-CANT-EMBARGO-BCO.
+           MOVE WS-CANT-CAJA-BCO    TO CK-CANT-CAJA-BCO.
+           MOVE WS-CANT-CTE-BCO     TO CK-CANT-CTE-BCO.
+           MOVE WS-IMPORTE-TOTAL    TO CK-IMPORTE-TOTAL.
+           MOVE WS-IMPORTE-CAJA-BCO TO CK-IMPORTE-CAJA-BCO.
+           MOVE WS-IMPORTE-CTE-BCO  TO CK-IMPORTE-CTE-BCO.
+           MOVE WS-CANT-GRABADOS    TO CK-CANT-GRABADOS.
+
+           WRITE REG-CHKPT FROM WS-REG-CHKPT.
+           IF WS-CHK-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE CHKPT = ' WS-CHK-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-1320-GRABAR-CHKPT. EXIT.
+
+      **************************************
+      *                                    *
+      *  AGREGA LA SUCURSAL RECIEN CERRADA *
+      *  A LA TABLA DE RANKING POR IMPORTE *
+      *                                    *
+      **************************************
+       2250-AGREGAR-RANKING.
+           IF WS-CANT-RANK-TABLA LESS 99
+              ADD 1 TO WS-CANT-RANK-TABLA
+              SET WS-IDX-RANK TO WS-CANT-RANK-TABLA
+              MOVE WS-SAL-SUCURSAL    TO WS-RANK-SUC-COD (WS-IDX-RANK)
+              MOVE WS-SAL-NOMBRE-SUC  TO WS-RANK-SUC-NOM (WS-IDX-RANK)
+              MOVE WS-IMPORTE-SUC-ANT
+                                TO WS-RANK-IMPORTE (WS-IDX-RANK)
+           ELSE
+              DISPLAY '* TABLA DE RANKING LLENA, SE '
+                      'IGNORAN LOS EXCEDENTES'
+           END-IF.
+
+       F-2250-AGREGAR-RANKING. EXIT.
                                                                         03050002
+      **************************************
+      *  GRABA EL TOTAL DE LA SUCURSAL     *
+      *  RECIEN CERRADA EN EL HISTORICO    *
+      *                                    *
+      **************************************
+       2260-GRABAR-HISTORIA.
+           MOVE WS-FECHA-SIGLO     TO WS-HIS-FECHA-SIGLO
+           MOVE WS-FECHA-AA        TO WS-HIS-FECHA-AA
+           MOVE WS-FECHA-MM        TO WS-HIS-FECHA-MM
+           MOVE WS-FECHA-DD        TO WS-HIS-FECHA-DD
+           MOVE WS-SAL-SUCURSAL    TO WS-HIS-SUCURSAL
+           MOVE WS-CANT-CTAS-SUC   TO WS-HIS-CANT-CUENTAS
+           MOVE WS-IMPORTE-SUC-ANT TO WS-HIS-IMPORTE-SUC
+
+           WRITE REG-HISTOR FROM WS-REG-HISTOR
+           IF WS-HIS-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE HISTOR  = ' WS-HIS-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-2260-GRABAR-HISTORIA. EXIT.
+
+      **************************************
+      *  DEJA EL SALDO DEL DIA DE LA       *
+      *  SUCURSAL RECIEN CERRADA EN SUCTOT *
+      *  PARA LA CONSULTA EN LINEA         *
+      **************************************
+       2270-ACTUALIZAR-SALDO.
+           IF WS-HAY-SUCTOT
+              MOVE WS-SAL-SUCURSAL    TO TOT-COD
+              MOVE WS-SAL-NOMBRE-SUC  TO TOT-NOM
+              MOVE WS-CANT-CTAS-SUC   TO TOT-CANT-CUENTAS
+              MOVE WS-IMPORTE-SUC-ANT TO TOT-IMPORTE
+              MOVE WS-FECHA-SIGLO     TO TOT-FECHA-SIGLO
+              MOVE WS-FECHA-AA        TO TOT-FECHA-AA
+              MOVE WS-FECHA-MM        TO TOT-FECHA-MM
+              MOVE WS-FECHA-DD        TO TOT-FECHA-DD
+
+              WRITE REG-SUCTOT
+                 INVALID KEY
+                    REWRITE REG-SUCTOT
+                       INVALID KEY
+                          DISPLAY '* ERROR EN REWRITE SUCTOT = '
+                                                          WS-TOT-CODE
+                    END-REWRITE
+              END-WRITE
+           END-IF.
+
+       F-2270-ACTUALIZAR-SALDO. EXIT.
+
+      **************************************
+      *  GRABA EL ASIENTO CONTABLE DE LA   *
+      *  SUCURSAL RECIEN CERRADA PARA LA   *
+      *  INTERFASE DE POSTEO AL MAYOR      *
+      **************************************
+       2280-GRABAR-GLPOST.
+           MOVE WS-SAL-SUCURSAL    TO WS-GL-CENTRO-COSTO.
+           MOVE WS-IMPORTE-SUC-ANT TO WS-GL-IMPORTE.
+           MOVE WS-FECHA-SIGLO     TO WS-GL-FECHA-SIGLO.
+           MOVE WS-FECHA-AA        TO WS-GL-FECHA-AA.
+           MOVE WS-FECHA-MM        TO WS-GL-FECHA-MM.
+           MOVE WS-FECHA-DD        TO WS-GL-FECHA-DD.
+
+           WRITE REG-GLPOST FROM WS-REG-GLPOST
+           IF WS-GL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE GLPOST  = ' WS-GL-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-2280-GRABAR-GLPOST. EXIT.
       **************************************                            03060002
       *                                    *                            03070002
       *  CUERPO FINAL CIERRE DE FILES      *                            03080002
       *                                    *                            03090002
       **************************************                            03100002
        9999-FINAL.                                                      03110002
+
+           IF WS-SIN-RESTRICCION-SUCURSAL
+              PERFORM 9500-SUCURSALES-SIN-MOVIMIENTO
+                        THRU F-9500-SUCURSALES-SIN-MOVIMIENTO
+           END-IF.
+
+           PERFORM 9600-EMITIR-RANKING
+                     THRU F-9600-EMITIR-RANKING.
+
+           MOVE SPACES            TO WS-REG-AUDIT.
+           SET WS-AUD-ES-TRAILER  TO TRUE.
+           MOVE 'PGM2CC7C'        TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-SIGLO    TO WS-AUD-FECHA-SIGLO.
+           MOVE WS-FECHA-AA       TO WS-AUD-FECHA-AA.
+           MOVE WS-FECHA-MM       TO WS-AUD-FECHA-MM.
+           MOVE WS-FECHA-DD       TO WS-AUD-FECHA-DD.
+           MOVE WS-CANT-GRABADOS  TO WS-AUD-CANT-REG.
+           MOVE WS-REG-AUDIT      TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA TRAILER AUDIT = '
+                                          WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
                                                                         03120002
            CLOSE ENTRADA                                                03130002
               IF WS-ENT-CODE IS NOT EQUAL '00'                          03140002
@@ -329,6 +1354,174 @@
                 MOVE 9999 TO RETURN-CODE                                03250002
                 SET WS-FIN-LECTURA TO TRUE                              03260002
            END-IF.                                                      03270002
+
+           CLOSE CHKPT.
+
+           IF RETURN-CODE NOT EQUAL 9999
+              OPEN OUTPUT CHKPT
+              CLOSE CHKPT
+           END-IF.
+
+           CLOSE RANKED
+              IF WS-RAN-CODE IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE RANKED  = ' WS-RAN-CODE
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           CLOSE EXCEPC
+              IF WS-EXC-CODE IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE EXCEPC  = ' WS-EXC-CODE
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           CLOSE GLPOST
+              IF WS-GL-CODE IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE GLPOST  = ' WS-GL-CODE
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           IF WS-HAY-SUCMAE
+              CLOSE SUCMAE
+              IF WS-SUC-CODE IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN CLOSE SUCMAE  = ' WS-SUC-CODE
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+           CLOSE HISTOR
+              IF WS-HIS-CODE IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE HISTOR  = ' WS-HIS-CODE
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           IF WS-HAY-SUCTOT
+              CLOSE SUCTOT
+              IF WS-TOT-CODE IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN CLOSE SUCTOT  = ' WS-TOT-CODE
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+           IF RETURN-CODE EQUAL 9999
+              PERFORM 9990-ALERTA-OPERACIONES
+                        THRU F-9990-ALERTA-OPERACIONES
+           END-IF.
                                                                         03280002
        F-9999-FINAL.                                                    03290002
-           EXIT.                                                        03300002
\ No newline at end of file
+           EXIT.                                                        03300002
+
+      **************************************
+      *  AVISA A OPERACIONES ANTE UN       *
+      *  RETURN-CODE 9999: EL MENSAJE      *
+      *  DE CONSOLA ES EL GANCHO QUE EL    *
+      *  MONITOREO DEL CENTRO DE COMPUTOS  *
+      *  USA PARA DISPARAR EL AVISO/PAGE   *
+      **************************************
+       9990-ALERTA-OPERACIONES.
+           DISPLAY 'ALERTA OPERACIONES *** PGM2CC7C FINALIZO CON '
+                   'RETURN-CODE 9999 - REVISAR EL JOB LOG'
+                   UPON CONSOLE.
+
+       F-9990-ALERTA-OPERACIONES. EXIT.
+
+      **************************************
+      *                                    *
+      *  EMITE UNA LINEA EN CERO POR CADA  *
+      *  SUCURSAL DEL MAESTRO QUE NO TUVO  *
+      *  MOVIMIENTO EN LA ENTRADA          *
+      *                                    *
+      **************************************
+       9500-SUCURSALES-SIN-MOVIMIENTO.
+           PERFORM 9510-EMITIR-SIN-MOVIMIENTO
+                   THRU F-9510-EMITIR-SIN-MOVIMIENTO
+                   VARYING WS-IDX-SUC FROM 1 BY 1
+                   UNTIL WS-IDX-SUC GREATER WS-CANT-SUC-TABLA.
+
+       F-9500-SUCURSALES-SIN-MOVIMIENTO. EXIT.
+
+       9510-EMITIR-SIN-MOVIMIENTO.
+           IF NOT WS-TAB-SUC-PROCESADA (WS-IDX-SUC)
+              MOVE SPACES TO WS-REG-SALIDA
+              MOVE WS-TAB-SUC-COD (WS-IDX-SUC)
+                                TO WS-SAL-SUCURSAL
+              MOVE WS-TAB-SUC-NOM (WS-IDX-SUC)
+                                TO WS-SAL-NOMBRE-SUC
+              MOVE ZEROS        TO WS-SAL-CANT-CUENTAS
+                                    WS-SAL-CANT-BAJAS
+                                    WS-SAL-CANT-EMBARGO
+                                    WS-SAL-CANT-CAJA
+                                    WS-SAL-CANT-CTE
+                                    WS-SAL-IMPORTE-SUC
+              WRITE REG-SALIDA FROM WS-REG-SALIDA
+                 IF WS-SAL-CODE IS NOT EQUAL '00'
+                    DISPLAY '* ERROR EN WRITE SALIDA SIN '
+                            'MOVIMIENTO = ' WS-SAL-CODE
+                    MOVE 9999 TO RETURN-CODE
+                 ELSE
+                    ADD 1 TO WS-CANT-GRABADOS
+                 END-IF
+           END-IF.
+
+       F-9510-EMITIR-SIN-MOVIMIENTO. EXIT.
+
+      **************************************
+      *                                    *
+      *  ORDENA LA TABLA DE RANKING POR    *
+      *  IMPORTE DESCENDENTE Y LA GRABA    *
+      *  EN EL ARCHIVO DE SALIDA RANKED    *
+      *                                    *
+      **************************************
+       9600-EMITIR-RANKING.
+           IF WS-CANT-RANK-TABLA GREATER ZERO
+              PERFORM 9610-ORDENAR-UNA-POSICION
+                      THRU F-9610-ORDENAR-UNA-POSICION
+                      VARYING WS-IDX-RANK FROM 1 BY 1
+                      UNTIL WS-IDX-RANK NOT LESS WS-CANT-RANK-TABLA
+
+              PERFORM 9630-GRABAR-UN-RANKING
+                      THRU F-9630-GRABAR-UN-RANKING
+                      VARYING WS-IDX-RANK FROM 1 BY 1
+                      UNTIL WS-IDX-RANK GREATER WS-CANT-RANK-TABLA
+           END-IF.
+
+       F-9600-EMITIR-RANKING. EXIT.
+
+       9610-ORDENAR-UNA-POSICION.
+           SET WS-IDX-MAX TO WS-IDX-RANK.
+
+           PERFORM 9620-BUSCAR-MAYOR THRU F-9620-BUSCAR-MAYOR
+                   VARYING WS-IDX-RANK2 FROM WS-IDX-RANK BY 1
+                   UNTIL WS-IDX-RANK2 GREATER WS-CANT-RANK-TABLA.
+
+           IF WS-IDX-MAX NOT EQUAL WS-IDX-RANK
+              MOVE WS-RANK-TAB (WS-IDX-RANK) TO WS-RANK-TEMP
+              MOVE WS-RANK-TAB (WS-IDX-MAX)
+                                TO WS-RANK-TAB (WS-IDX-RANK)
+              MOVE WS-RANK-TEMP
+                                TO WS-RANK-TAB (WS-IDX-MAX)
+           END-IF.
+
+       F-9610-ORDENAR-UNA-POSICION. EXIT.
+
+       9620-BUSCAR-MAYOR.
+           IF WS-RANK-IMPORTE (WS-IDX-RANK2)
+                          GREATER WS-RANK-IMPORTE (WS-IDX-MAX)
+              SET WS-IDX-MAX TO WS-IDX-RANK2
+           END-IF.
+
+       F-9620-BUSCAR-MAYOR. EXIT.
+
+       9630-GRABAR-UN-RANKING.
+           MOVE SPACES TO WS-REG-RANKED.
+           MOVE WS-IDX-RANK                   TO WS-RAN-POS.
+           MOVE WS-RANK-SUC-COD (WS-IDX-RANK)  TO WS-RAN-SUCURSAL.
+           MOVE WS-RANK-SUC-NOM (WS-IDX-RANK)  TO WS-RAN-NOMBRE-SUC.
+           MOVE WS-RANK-IMPORTE (WS-IDX-RANK)  TO WS-RAN-IMPORTE.
+
+           WRITE REG-RANKED FROM WS-REG-RANKED.
+           IF WS-RAN-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RANKED  = ' WS-RAN-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-9630-GRABAR-UN-RANKING. EXIT.
\ No newline at end of file
