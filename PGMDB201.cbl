@@ -1,176 +1,375 @@
-       IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMDB201.                                            
-      **************************************                            
-      *                                    *                            
-      *  PROGRAMA DE PRUEBA DE COMPILADOR  *                            
-      *  A SU VEZ SIRVE COMO MODELO DB2    *                            
-      *                                    *                            
-      **************************************                            
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-             SELECT SALIDA  ASSIGN DDSALID                              
-                    FILE STATUS IS WS-SAL-CODE.                         
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD SALIDA                                                        
-            BLOCK CONTAINS 0 RECORDS                                    
-            RECORDING MODE IS F.                                        
-       01 REG-SALIDA     PIC X(40).                                     
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-       77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.  
-       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.                    
-       77  WS-SAL-CODE   PIC XX    VALUE SPACES.                        
-       77  FILLER        PIC X(26) VALUE '* DESCRIPCION SQLCA      *'.  
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. PGMDB201.
+      **************************************
+      *                                    *
+      *  PROGRAMA DE PRUEBA DE COMPILADOR  *
+      *  A SU VEZ SIRVE COMO MODELO DB2    *
+      *                                    *
+      **************************************
+      *  MANTENIMIENTO                                     *
+      *  17/04/2025  VERSION ORIGINAL                       *
+      *  09/08/2026  CURSOR SOBRE TBCURCTA, TOTAL DE        *
+      *               REGISTROS GRABADOS, LOG DE SQLCODES   *
+      *               NEGATIVOS Y FILTRO POR RANGO DE PROYNO*
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT SALIDA  ASSIGN DDSALID
+                    FILE STATUS IS WS-SAL-CODE.
+
+             SELECT PARMS   ASSIGN DDPARM
+                    FILE STATUS IS WS-PARM-CODE.
+
+             SELECT ERRLOG  ASSIGN DDERRLOG
+                    FILE STATUS IS WS-ERR-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALIDA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 REG-SALIDA     PIC X(40).
+
+       FD PARMS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 REG-PARM       PIC X(10).
+
+       FD ERRLOG
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 REG-ERRLOG     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+       77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.
+       77  WS-SAL-CODE   PIC XX    VALUE SPACES.
+       77  WS-PARM-CODE  PIC XX    VALUE SPACES.
+       77  WS-ERR-CODE   PIC XX    VALUE SPACES.
+
+       01  WS-STATUS-FIN PIC X     VALUE 'N'.
+           88  WS-FIN-LECTURA         VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA      VALUE 'N'.
+
+       77  FILLER        PIC X(26) VALUE '* DESCRIPCION SQLCA      *'.
        77  SQLCODE       PIC S9(9) COMP VALUE +0. *> Agregado para DB2
-                                                                        
-      *****************************************************             
-      * LAYOUT DEL REGISTRO PROYECTO                      *             
-      *****************************************************             
-       01  PROYECTO.                                                    
+
+      *****************************************************
+      * LAYOUT DEL REGISTRO PROYECTO                      *
+      *****************************************************
+       01  PROYECTO.
            02  PROYNO    PIC X(5).
            02  PROYNAME  PIC X(30).
            02  PROYHORA  PIC X(3).
 
+       77  FILLER        PIC X(26) VALUE '* RANGO DE SELECCION     *'.
+
+       01  WS-REG-PARM.
+           02  WS-PROYNO-DESDE   PIC X(5)   VALUE SPACES.
+           02  WS-PROYNO-HASTA   PIC X(5)   VALUE HIGH-VALUES.
+
+       77  FILLER        PIC X(26) VALUE '* CONTADORES DE PROCESO  *'.
+
+       77  WS-CANT-GRABADOS  PIC 9(7)  VALUE ZEROS.
+
        77  FILLER        PIC X(26) VALUE '* LAYOUT SALIDA TITULOS  *'.
 
-       01  WS-TITULOS.                                                  
-           02 FILLER     PIC X(6)   VALUE 'PROYNO'.                     
-           02 FILLER     PIC X(26)  VALUE '   DESCRIPCION PROYECTO   '. 
-           02 FILLER     PIC X(8)   VALUE '    HORA'.                   
+       01  WS-TITULOS.
+           02 FILLER     PIC X(6)   VALUE 'PROYNO'.
+           02 FILLER     PIC X(26)  VALUE '   DESCRIPCION PROYECTO   '.
+           02 FILLER     PIC X(8)   VALUE '    HORA'.
 
        77  FILLER        PIC X(26) VALUE '* LAYOUT SALIDA DETALLE  *'.
 
-       01  WS-DETALLE.                                                  
-           02 WS-SAL-NUM PIC X(5)   VALUE SPACES.                       
-           02 FILLER     PIC X      VALUE SPACES.                       
-           02 WS-SAL-DES PIC X(30)  VALUE SPACES.                       
-           02 FILLER     PIC X      VALUE SPACES.                       
-           02 WS-SAL-HOR PIC X(3)   VALUE SPACES.                    
-
-       77  WS-REG-SALIDA PIC X(40).                                  
-
-      *****************************************************             
-      * SQLCA COMMUNICATION AREA CON EL DB2               *             
-      *****************************************************             
-      *    EXEC SQL INCLUDE SQLCA  END-EXEC.                            
-
-            EXEC SQL                                                    
-              INCLUDE SQLCA                                             
-            END-EXEC.                                                   
-
-      *****************************************************             
-      * DEFINICION DE TABLA DB2 A LA CUAL SE ACCEDE       *             
-      *****************************************************             
-            EXEC SQL                                                    
-              INCLUDE TBCURCTA                                          
-            END-EXEC.                                                   
-
-       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
-
-       PROCEDURE DIVISION.                                              
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-      *                                    *                            
-      **************************************                            
-       0000-MAIN-PROCESS.                                               
-                                                                        
-           PERFORM 1000-INICIO  THRU F-1000-INICIO.                     
-                                                                        
-           PERFORM 2000-PROCESO THRU F-2000-PROCESO.                    
-                                                                        
-           PERFORM 9999-FINAL   THRU F-9999-FINAL.                      
-                                                                        
-           GOBACK.                                                      
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO INICIO APERTURA FILES      *                            
-      *                                    *                            
-      **************************************                            
-       1000-INICIO.                                                     
-           OPEN OUTPUT SALIDA.                                          
-                                                                        
-           IF WS-SAL-CODE IS NOT EQUAL '00'                             
-              DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE          
-              MOVE 3333 TO RETURN-CODE                                  
-              PERFORM 9999-FINAL THRU F-9999-FINAL                      
-           END-IF.                                                      
-                                                                        
-           MOVE WS-TITULOS TO WS-REG-SALIDA.                            
-           WRITE REG-SALIDA FROM WS-REG-SALIDA.                         
-                                                                        
-           IF WS-SAL-CODE IS NOT EQUAL '00'                             
-              DISPLAY '* ERROR EN WRITE SALIDA TITULOS  = ' WS-SAL-CODE 
-              MOVE 3333 TO RETURN-CODE                                  
-              PERFORM 9999-FINAL THRU F-9999-FINAL                      
-           END-IF.                                                      
-                                                                        
-       F-1000-INICIO. EXIT.                                             
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DE PROCESOS      *                            
-      *  LECTURA TABLA PROYECTOS TBAL99PR  *                            
-      *  GRABACION SALIDA CON LOS CAMPOS   *                            
-      *            PROYNO NUMERO DE PROY   *                            
-      *            PROYNAME NOMBRE DEL PROY*                            
-      *            PROYHORA CANT. HORAS    *                            
-      *                                    *                            
-      **************************************                            
-       2000-PROCESO.                                                    
-      *****************************************************             
-      * LISTAR EL PRIMER PROYECTO DE LA INSTALACION       *             
-      *****************************************************             
-      *         EXEC SQL SELECT PROYNO, PROYNAME, PROYHORA              
-      *              INTO :PROYECTO.PROYNO, :PROYECTO.PROYNAME,         
-      *                   :PROYECTO.PROYHORA                            
-      *              FROM OWNER.TBAL99PR                                
-      *                                ONLY 1                           
-      *         END-EXEC.                                               
-                                                                        
-                EXEC SQL SELECT PROYNO, PROYNAME, PROYHORA                      
+       01  WS-DETALLE.
+           02 WS-SAL-NUM PIC X(5)   VALUE SPACES.
+           02 FILLER     PIC X      VALUE SPACES.
+           02 WS-SAL-DES PIC X(30)  VALUE SPACES.
+           02 FILLER     PIC X      VALUE SPACES.
+           02 WS-SAL-HOR PIC X(3)   VALUE SPACES.
+
+       77  FILLER        PIC X(26) VALUE '* LAYOUT SALIDA TRAILER  *'.
+
+       01  WS-TRAILER.
+           02 FILLER       PIC X(5)   VALUE 'TOTAL'.
+           02 FILLER       PIC X      VALUE SPACE.
+           02 WS-TRA-CANT  PIC ZZZZZ9.
+           02 FILLER       PIC X(28)  VALUE SPACES.
+
+       77  WS-REG-SALIDA PIC X(40).
+
+       77  FILLER        PIC X(26) VALUE '* LAYOUT HEADER/TRAILER  *'.
+       77  FILLER        PIC X(26) VALUE '* DE AUDITORIA COMPARTIDO*'.
+
+           COPY CPAUDIT.
+
+       77  FILLER        PIC X(26) VALUE '* LAYOUT LOG DE ERRORES  *'.
+
+       01  WS-REG-ERRLOG.
+           02  WS-ERR-PROYNO   PIC X(5)      VALUE SPACES.
+           02  FILLER          PIC X         VALUE SPACE.
+           02  WS-ERR-SQLCODE  PIC -(9)9.
+           02  FILLER          PIC X         VALUE SPACE.
+           02  WS-ERR-TEXTO    PIC X(30)     VALUE SPACES.
+           02  FILLER          PIC X(28)     VALUE SPACES.
+
+      *****************************************************
+      * SQLCA COMMUNICATION AREA CON EL DB2               *
+      *****************************************************
+      *    EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+
+      *****************************************************
+      * DEFINICION DE TABLA DB2 A LA CUAL SE ACCEDE       *
+      *****************************************************
+            EXEC SQL
+              INCLUDE TBCURCTA
+            END-EXEC.
+
+      *****************************************************
+      * CURSOR PARA RECORRER TODAS LAS FILAS DE TBCURCTA  *
+      * DENTRO DEL RANGO DE PROYNO INDICADO POR PARM      *
+      *****************************************************
+            EXEC SQL
+              DECLARE C-TBCURCTA CURSOR FOR
+                SELECT PROYNO, PROYNAME, PROYHORA
+                  FROM KC02787.TBCURCTA
+                 WHERE PROYNO BETWEEN :WS-PROYNO-DESDE AND
+                                      :WS-PROYNO-HASTA
+            END-EXEC.
+
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       0000-MAIN-PROCESS.
+
+           PERFORM 1000-INICIO  THRU F-1000-INICIO.
+
+           PERFORM 2000-PROCESO THRU F-2000-PROCESO
+                   UNTIL WS-FIN-LECTURA.
+
+           PERFORM 9999-FINAL   THRU F-9999-FINAL.
+
+           GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA FILES      *
+      *  Y LECTURA DEL RANGO DE SELECCION  *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           OPEN OUTPUT SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           OPEN OUTPUT ERRLOG.
+
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ERRLOG  = ' WS-ERR-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           PERFORM 1100-LEER-PARM THRU F-1100-LEER-PARM.
+
+           MOVE SPACES           TO WS-REG-AUDIT.
+           SET WS-AUD-ES-HEADER  TO TRUE.
+           MOVE 'PGMDB201'       TO WS-AUD-PROGRAMA.
+           ACCEPT WS-AUD-FECHA   FROM DATE YYYYMMDD.
+           MOVE WS-REG-AUDIT     TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA HEADER   = ' WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           MOVE WS-TITULOS TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA TITULOS  = ' WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           EXEC SQL
+             OPEN C-TBCURCTA
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SPACES        TO WS-ERR-PROYNO
+              MOVE SQLCODE       TO WS-ERR-SQLCODE
+              MOVE 'ERROR EN OPEN DE CURSOR C-TBCURCTA'
+                                 TO WS-ERR-TEXTO
+              PERFORM 3000-ERROR-SQL THRU F-3000-ERROR-SQL
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-1000-INICIO. EXIT.
+
+      **************************************
+      *                                    *
+      *  LECTURA DEL PARM CON EL RANGO DE  *
+      *  PROYNO A PROCESAR. SI NO EXISTE   *
+      *  O ESTA VACIO SE PROCESA TODO      *
+      *  EL RANGO POR DEFECTO.             *
+      *                                    *
+      **************************************
+       1100-LEER-PARM.
+           OPEN INPUT PARMS.
+
+           IF WS-PARM-CODE IS NOT EQUAL '00'
+              DISPLAY '* PARM DE RANGO NO DISPONIBLE, SE PROCESA '
+                      'TODO EL RANGO'
+              GO TO F-1100-LEER-PARM
+           END-IF.
+
+           READ PARMS INTO WS-REG-PARM.
+
+           IF WS-PARM-CODE IS NOT EQUAL '00'
+              DISPLAY '* PARM DE RANGO VACIO, SE PROCESA TODO '
+                      'EL RANGO'
+           ELSE
+              DISPLAY '* RANGO SOLICITADO DESDE ' WS-PROYNO-DESDE
+                      ' HASTA ' WS-PROYNO-HASTA
+           END-IF.
+
+           CLOSE PARMS.
+
+       F-1100-LEER-PARM. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DE PROCESOS      *
+      *  RECORRE VIA CURSOR TODAS LAS      *
+      *  FILAS DE TBCURCTA DENTRO DEL      *
+      *  RANGO DE PROYNO SOLICITADO        *
+      *  GRABACION SALIDA CON LOS CAMPOS   *
+      *            PROYNO NUMERO DE PROY   *
+      *            PROYNAME NOMBRE DEL PROY*
+      *            PROYHORA CANT. HORAS    *
+      *                                    *
+      **************************************
+       2000-PROCESO.
+                EXEC SQL
+                     FETCH C-TBCURCTA
                      INTO :PROYECTO.PROYNO, :PROYECTO.PROYNAME,
                           :PROYECTO.PROYHORA
-                     FROM KC02787.TBCURCTA
-                     FETCH FIRST 1 ROW ONLY                           
-                END-EXEC.                                               
-                                                                        
-                IF SQLCODE = NOT-FOUND                                  
-                   DISPLAY 'PROYECTO VACIO: '                           
-                ELSE                                                    
-                    IF SQLCODE = 0                                      
-                      DISPLAY 'PROYNO   = '    PROYNO                   
-                      DISPLAY 'PROYNAME = '    PROYNAME                 
-                      DISPLAY 'PROYHORA = '    PROYHORA                   
-                      MOVE PROYNO   TO WS-SAL-NUM                       
-                      MOVE PROYNAME TO WS-SAL-DES                       
-                      MOVE PROYHORA TO WS-SAL-HOR                       
-                      MOVE WS-DETALLE  TO WS-REG-SALIDA                 
-                      WRITE REG-SALIDA FROM WS-REG-SALIDA               
-                    ELSE                                                
-                         DISPLAY 'ERROR DB2'                            
-                    END-IF                                                  
-                END-IF.                                                 
-                                                                        
-       F-2000-PROCESO. EXIT.                                            
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE SALIDA     *                            
-      *                                    *                            
-      **************************************                            
-       9999-FINAL.                                                      
-           CLOSE SALIDA.                                                
-                                                                        
-           IF WS-SAL-CODE IS NOT EQUAL '00'                             
-              DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SAL-CODE         
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-       F-9999-FINAL.  EXIT.
+                END-EXEC.
 
+                IF SQLCODE = NOT-FOUND
+                   SET WS-FIN-LECTURA TO TRUE
+                ELSE
+                    IF SQLCODE = 0
+                      DISPLAY 'PROYNO   = '    PROYNO
+                      DISPLAY 'PROYNAME = '    PROYNAME
+                      DISPLAY 'PROYHORA = '    PROYHORA
+                      MOVE PROYNO   TO WS-SAL-NUM
+                      MOVE PROYNAME TO WS-SAL-DES
+                      MOVE PROYHORA TO WS-SAL-HOR
+                      MOVE WS-DETALLE  TO WS-REG-SALIDA
+                      WRITE REG-SALIDA FROM WS-REG-SALIDA
+                      ADD 1 TO WS-CANT-GRABADOS
+                    ELSE
+                      MOVE PROYNO      TO WS-ERR-PROYNO
+                      MOVE SQLCODE     TO WS-ERR-SQLCODE
+                      MOVE 'ERROR EN FETCH DE C-TBCURCTA'
+                                       TO WS-ERR-TEXTO
+                      PERFORM 3000-ERROR-SQL THRU F-3000-ERROR-SQL
+                      SET WS-FIN-LECTURA TO TRUE
+                    END-IF
+                END-IF.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************
+      *                                    *
+      *  GRABACION DE SQLCODES NEGATIVOS   *
+      *  U OTROS ERRORES DEL CURSOR EN EL  *
+      *  ARCHIVO DE LOG DE ERRORES         *
+      *                                    *
+      **************************************
+       3000-ERROR-SQL.
+           DISPLAY '* ERROR DB2 SQLCODE = ' SQLCODE
+                   ' PROYNO = ' WS-ERR-PROYNO.
+
+           MOVE WS-REG-ERRLOG TO REG-ERRLOG.
+           WRITE REG-ERRLOG.
+
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE ERRLOG = ' WS-ERR-CODE
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              MOVE 3334 TO RETURN-CODE
+           END-IF.
+
+       F-3000-ERROR-SQL. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE SALIDA     *
+      *  GRABACION DEL TRAILER CON EL      *
+      *  TOTAL DE REGISTROS GRABADOS       *
+      *                                    *
+      **************************************
+       9999-FINAL.
+           EXEC SQL
+             CLOSE C-TBCURCTA
+           END-EXEC.
+
+           MOVE WS-CANT-GRABADOS TO WS-TRA-CANT.
+           MOVE WS-TRAILER       TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA TRAILER  = ' WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+           END-IF.
+
+           MOVE SPACES            TO WS-REG-AUDIT.
+           SET WS-AUD-ES-TRAILER  TO TRUE.
+           MOVE 'PGMDB201'        TO WS-AUD-PROGRAMA.
+           ACCEPT WS-AUD-FECHA    FROM DATE YYYYMMDD.
+           MOVE WS-CANT-GRABADOS  TO WS-AUD-CANT-REG.
+           MOVE WS-REG-AUDIT      TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA AUDIT TRAILER = '
+                                          WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+           END-IF.
+
+           CLOSE SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE ERRLOG.
+
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ERRLOG  = ' WS-ERR-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-9999-FINAL.  EXIT.
