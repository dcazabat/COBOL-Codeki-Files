@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMEDITA.
+       AUTHOR.        D. CAZABAT.
+       INSTALLATION.  CURSO CODEKI.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      **********************************************************
+      *                                                        *
+      *  PROGRAMA DE EDICION/VALIDACION DEL ARCHIVO ENTRADA    *
+      *  ANTES DE ALIMENTAR A PGMCORTE Y PGM2CC7C. LOS         *
+      *  REGISTROS QUE PASAN LOS CONTROLES SE COPIAN A SALIDA, *
+      *  LOS QUE FALLAN SE DESVIAN A ERRVAL CON UN MOTIVO.     *
+      *                                                        *
+      **********************************************************
+      *      MANTENIMIENTO DE PROGRAMA                         *
+      **********************************************************
+      *  FECHA   *    DETALLE        * COD *
+      **************************************
+      *          *                   *     *
+      *          *                   *     *
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+             SELECT ENTRADA ASSIGN DDENTRA
+                    FILE STATUS IS WS-ENT-CODE.
+
+             SELECT SALIDA  ASSIGN DDSALID
+                    FILE STATUS IS WS-SAL-CODE.
+
+             SELECT ERRVAL  ASSIGN DDERRVAL
+                    FILE STATUS IS WS-ERR-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-ENTRADA    PIC X(36).
+
+       FD SALIDA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA     PIC X(36).
+
+       FD ERRVAL
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-ERRVAL     PIC X(60).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+       77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+       77  WS-ENT-CODE      PIC XX    VALUE SPACES.
+       77  WS-SAL-CODE      PIC XX    VALUE SPACES.
+       77  WS-ERR-CODE      PIC XX    VALUE SPACES.
+
+       01  WS-STATUS-FIN    PIC X.
+           88  WS-FIN-LECTURA         VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA      VALUE 'N'.
+
+       01  WS-SWITCH-VALIDO PIC X     VALUE 'S'.
+           88  WS-REGISTRO-VALIDO     VALUE 'S'.
+           88  WS-REGISTRO-INVALIDO   VALUE 'N'.
+
+       77  FILLER        PIC X(26) VALUE '* LAYOUT ENTRADA MESES   *'.
+      **************************************
+               COPY CPSUCU.
+      **************************************
+      **************************************
+      * LAY-OUT HEADER/TRAILER DE AUDITORIA
+      **************************************
+               COPY CPAUDIT.
+      **************************************
+
+      ********  FECHA DE PROCESO  ***************
+       01  WS-FECHA.
+           03  WS-FECHA-SIGLO   PIC 99            VALUE ZEROS.
+           03  WS-FECHA-AA      PIC 99            VALUE ZEROS.
+           03  WS-FECHA-MM      PIC 99            VALUE ZEROS.
+           03  WS-FECHA-DD      PIC 99            VALUE ZEROS.
+
+       77  WS-REG-SALIDA        PIC X(36) VALUE SPACES.
+
+      ********  CONTADORES DE PROCESO  ***************
+       77  WS-CANT-LEIDOS       PIC 9(5)  VALUE ZEROS.
+       77  WS-CANT-VALIDOS      PIC 9(5)  VALUE ZEROS.
+       77  WS-CANT-RECHAZADOS   PIC 9(5)  VALUE ZEROS.
+
+      ********  LAYOUT DEL ERROR DE VALIDACION  ***************
+       01  WS-REG-ERRVAL.
+           03  WS-VAL-SUCURSAL      PIC 999.
+           03  FILLER               PIC X       VALUE SPACE.
+           03  WS-VAL-CUENTA        PIC 9(08).
+           03  FILLER               PIC X       VALUE SPACE.
+           03  WS-VAL-CODIGO        PIC 9(01)   VALUE ZEROS.
+           03  FILLER               PIC X       VALUE SPACE.
+           03  WS-VAL-MOTIVO        PIC X(30)   VALUE SPACES.
+           03  FILLER               PIC X(15)   VALUE SPACES.
+
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+      ***************************************************************.
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN-LECTURA.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  APERTURA DE FILES Y PRIMERA       *
+      *  LECTURA DE ENTRADA                *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+           DISPLAY 'FECHA:    '  WS-FECHA.
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           OPEN INPUT  ENTRADA.
+           IF WS-ENT-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA = ' WS-ENT-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT ERRVAL.
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ERRVAL  = ' WS-ERR-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 1170-GRABAR-HEADER-AUDIT
+                     THRU F-1170-GRABAR-HEADER-AUDIT.
+
+           READ ENTRADA INTO WS-REG-ENTRADA
+                        AT END SET WS-FIN-LECTURA TO TRUE.
+
+       F-1000-INICIO. EXIT.
+
+      **************************************
+      *                                    *
+      *  GRABA EL HEADER DE AUDITORIA EN   *
+      *  SALIDA AL COMENZAR LA CORRIDA     *
+      *                                    *
+      **************************************
+       1170-GRABAR-HEADER-AUDIT.
+           MOVE SPACES           TO WS-REG-AUDIT.
+           SET WS-AUD-ES-HEADER  TO TRUE.
+           MOVE 'PGMEDITA'       TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-SIGLO   TO WS-AUD-FECHA-SIGLO.
+           MOVE WS-FECHA-AA      TO WS-AUD-FECHA-AA.
+           MOVE WS-FECHA-MM      TO WS-AUD-FECHA-MM.
+           MOVE WS-FECHA-DD      TO WS-AUD-FECHA-DD.
+           MOVE WS-REG-AUDIT     TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA HEADER = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-1170-GRABAR-HEADER-AUDIT. EXIT.
+
+      **************************************
+      *                                    *
+      *  VALIDA UN REGISTRO DE ENTRADA Y   *
+      *  LO ENVIA A SALIDA O A ERRVAL      *
+      *  SEGUN EL RESULTADO                *
+      *                                    *
+      **************************************
+       2000-PROCESO.
+           ADD 1 TO WS-CANT-LEIDOS.
+
+           PERFORM 2050-VALIDAR-REGISTRO THRU F-2050-VALIDAR-REGISTRO.
+
+           IF WS-REGISTRO-VALIDO
+              ADD 1 TO WS-CANT-VALIDOS
+              MOVE WS-REG-ENTRADA TO WS-REG-SALIDA
+              WRITE REG-SALIDA FROM WS-REG-SALIDA
+              IF WS-SAL-CODE IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN WRITE SALIDA = ' WS-SAL-CODE
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+           ELSE
+              ADD 1 TO WS-CANT-RECHAZADOS
+              PERFORM 2060-GRABAR-ERRVAL THRU F-2060-GRABAR-ERRVAL
+           END-IF.
+
+           READ ENTRADA INTO WS-REG-ENTRADA
+                        AT END SET WS-FIN-LECTURA TO TRUE.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************
+      *                                    *
+      *  CONTROLES DE EDICION SOBRE EL     *
+      *  REGISTRO LEIDO DE ENTRADA         *
+      *                                    *
+      **************************************
+       2050-VALIDAR-REGISTRO.
+           SET WS-REGISTRO-INVALIDO TO TRUE.
+           MOVE SPACES TO WS-VAL-MOTIVO.
+           MOVE ZEROS  TO WS-VAL-CODIGO.
+
+           EVALUATE TRUE
+               WHEN WS-NRO-SUCURSAL EQUAL ZERO
+                  MOVE 1 TO WS-VAL-CODIGO
+                  MOVE 'SUCURSAL EN CERO' TO WS-VAL-MOTIVO
+
+               WHEN WS-ESTADO-CUENTA GREATER 2
+                  MOVE 2 TO WS-VAL-CODIGO
+                  MOVE 'ESTADO DE CUENTA INVALIDO' TO WS-VAL-MOTIVO
+
+               WHEN WS-TIPO-CUENTA NOT EQUAL 1 AND
+                    WS-TIPO-CUENTA NOT EQUAL 2
+                  MOVE 3 TO WS-VAL-CODIGO
+                  MOVE 'TIPO DE CUENTA INVALIDO' TO WS-VAL-MOTIVO
+
+               WHEN WS-NRO-CUENTA EQUAL ZERO
+                  MOVE 4 TO WS-VAL-CODIGO
+                  MOVE 'NUMERO DE CUENTA EN CERO' TO WS-VAL-MOTIVO
+
+               WHEN OTHER
+                  SET WS-REGISTRO-VALIDO TO TRUE
+           END-EVALUATE.
+
+       F-2050-VALIDAR-REGISTRO. EXIT.
+
+      **************************************
+      *                                    *
+      *  GRABA UN REGISTRO RECHAZADO EN    *
+      *  EL ARCHIVO DE ERRORES DE EDICION  *
+      *                                    *
+      **************************************
+       2060-GRABAR-ERRVAL.
+           MOVE WS-NRO-SUCURSAL TO WS-VAL-SUCURSAL.
+           MOVE WS-NRO-CUENTA   TO WS-VAL-CUENTA.
+
+           WRITE REG-ERRVAL FROM WS-REG-ERRVAL.
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE ERRVAL = ' WS-ERR-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-2060-GRABAR-ERRVAL. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL: TRAILER DE          *
+      *  AUDITORIA, CIERRE DE FILES Y      *
+      *  RESUMEN DEL PROCESO               *
+      *                                    *
+      **************************************
+       9999-FINAL.
+           MOVE SPACES            TO WS-REG-AUDIT.
+           SET WS-AUD-ES-TRAILER  TO TRUE.
+           MOVE 'PGMEDITA'        TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-SIGLO    TO WS-AUD-FECHA-SIGLO.
+           MOVE WS-FECHA-AA       TO WS-AUD-FECHA-AA.
+           MOVE WS-FECHA-MM       TO WS-AUD-FECHA-MM.
+           MOVE WS-FECHA-DD       TO WS-AUD-FECHA-DD.
+           MOVE WS-CANT-VALIDOS   TO WS-AUD-CANT-REG.
+           MOVE WS-REG-AUDIT      TO WS-REG-SALIDA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA TRAILER = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE ENTRADA.
+           IF WS-ENT-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' WS-ENT-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE SALIDA.
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE ERRVAL.
+           IF WS-ERR-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ERRVAL  = ' WS-ERR-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY '************************** '.
+           DISPLAY 'CANTIDAD REGISTROS LEIDOS    : ' WS-CANT-LEIDOS.
+           DISPLAY 'CANTIDAD REGISTROS VALIDOS   : ' WS-CANT-VALIDOS.
+           DISPLAY 'CANTIDAD REGISTROS RECHAZADOS: '
+                                          WS-CANT-RECHAZADOS.
+
+           IF WS-CANT-RECHAZADOS GREATER ZERO
+              DISPLAY '* SE ENCONTRARON REGISTROS QUE NO PASARON '
+                      'LA EDICION, VER ERRVAL'
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       F-9999-FINAL. EXIT.
