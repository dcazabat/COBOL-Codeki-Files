@@ -1,25 +1,113 @@
-            IDENTIFICATION DIVISION.                                         
-            PROGRAM-ID.    PGMSUMA.                                          
-            AUTHOR.        D. CAZABAT.                                       
-            INSTALLATION.  CURSO CODEKI.                                     
-            DATE-WRITTEN.  04/11/2025.                                       
-            DATE-COMPILED. 04/11/2025.                                       
-                                                                             
-            DATA DIVISION.                                                   
-            WORKING-STORAGE SECTION.                                         
-            77 CONTADOR  PIC 9(2) VALUE 1.                                   
-            77 TOTAL-SUMA PIC 9(3) VALUE 0.                                  
-            77 TOTAL-MOSTAR PIC Z(3).
-                                                                             
-            PROCEDURE DIVISION.                                              
-            MAIN-LOGIC.                                                      
-                DISPLAY 'SUMA DE 1 A 10, BY KC03C7C'                         
-                PERFORM SUMAR-NUMEROS VARYING CONTADOR FROM 1 BY 1           
-                    UNTIL CONTADOR > 10.                                     
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID.    PGMSUMA.
+            AUTHOR.        D. CAZABAT.
+            INSTALLATION.  CURSO CODEKI.
+            DATE-WRITTEN.  04/11/2025.
+            DATE-COMPILED. 04/11/2025.
+
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT SALIDA ASSIGN DDSALID
+                       FILE STATUS IS WS-SAL-CODE.
+
+                SELECT PARMS  ASSIGN DDPARM
+                       FILE STATUS IS WS-PARM-CODE.
+
+            DATA DIVISION.
+            FILE SECTION.
+            FD SALIDA
+                 BLOCK CONTAINS 0 RECORDS
+                 RECORDING MODE IS F.
+
+            01 REG-SALIDA       PIC 9(6).
+
+            FD PARMS
+                 BLOCK CONTAINS 0 RECORDS
+                 RECORDING MODE IS F.
+
+            01 REG-PARM         PIC 9(03).
+
+            WORKING-STORAGE SECTION.
+            77 WS-SAL-CODE     PIC XX      VALUE SPACES.
+            77 WS-PARM-CODE    PIC XX      VALUE SPACES.
+            77 WS-LIMITE       PIC 9(03)   VALUE 10.
+            77 CONTADOR  PIC 9(3) VALUE 1.
+            77 TOTAL-SUMA PIC 9(6) VALUE 0.
+            77 TOTAL-MOSTAR PIC Z(5)9.
+            77 WS-CANT-ITEMS   PIC 9(3).
+            01 WS-TABLA-IMPORTES.
+                03 WS-IMPORTE  PIC 9(9)V99 OCCURS 2 TIMES.
+            77 WS-TOTAL-RESULT PIC 9(9)V99.
+
+            PROCEDURE DIVISION.
+            MAIN-LOGIC.
+                PERFORM 1100-LEER-PARM THRU F-1100-LEER-PARM.
+                DISPLAY 'SUMA DE 1 A ' WS-LIMITE ', BY KC03C7C'
+                OPEN OUTPUT SALIDA.
+                IF WS-SAL-CODE IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN OPEN SALIDA = ' WS-SAL-CODE
+                   MOVE 9999 TO RETURN-CODE
+                   STOP RUN
+                END-IF.
+                PERFORM SUMATORIA THRU F-SUMATORIA.
                 MOVE TOTAL-SUMA TO TOTAL-MOSTAR.
-                DISPLAY 'LA SUMA DE LOS NUMEROS DE 1 A 10 ES: ' TOTAL-MOSTAR.
-                STOP RUN.                                                    
-                                                                             
-            SUMAR-NUMEROS.                                                   
-                ADD CONTADOR TO TOTAL-SUMA.                                  
+                DISPLAY 'LA SUMA DE LOS NUMEROS DE 1 A ' WS-LIMITE
+                        ' ES: ' TOTAL-MOSTAR.
+                MOVE TOTAL-SUMA TO REG-SALIDA.
+                WRITE REG-SALIDA.
+                IF WS-SAL-CODE IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE SALIDA = ' WS-SAL-CODE
+                   MOVE 9999 TO RETURN-CODE
+                END-IF.
+                CLOSE SALIDA.
+                IF WS-SAL-CODE IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA = ' WS-SAL-CODE
+                   MOVE 9999 TO RETURN-CODE
+                END-IF.
+                STOP RUN.
+
+      *****************************************
+      *  LEE EL LIMITE SUPERIOR DE LA SUMA A  *
+      *  PARTIR DE UN PARM OPCIONAL; SI NO    *
+      *  ESTA DISPONIBLE SE USA EL VALOR 10   *
+      *****************************************
+            1100-LEER-PARM.
+                OPEN INPUT PARMS.
+                IF WS-PARM-CODE IS NOT EQUAL '00'
+                   DISPLAY '* PARM DE LIMITE NO DISPONIBLE, SE USA 10'
+                   GO TO F-1100-LEER-PARM
+                END-IF.
+
+                READ PARMS INTO REG-PARM.
+                IF WS-PARM-CODE IS NOT EQUAL '00' OR REG-PARM EQUAL ZERO
+                   DISPLAY '* PARM DE LIMITE VACIO, SE USA 10'
+                ELSE
+                   MOVE REG-PARM TO WS-LIMITE
+                   DISPLAY '* LIMITE DE SUMATORIA FORZADO POR PARM: '
+                           WS-LIMITE
+                END-IF.
+
+                CLOSE PARMS.
+
+            F-1100-LEER-PARM. EXIT.
+
+      *****************************************
+      *  SUMA LOS NUMEROS 1 A WS-LIMITE, VIA  *
+      *  LA SUBRUTINA COMPARTIDA SUMADOR      *
+      *****************************************
+            SUMATORIA.
+                PERFORM SUMAR-NUMEROS VARYING CONTADOR FROM 1 BY 1
+                    UNTIL CONTADOR > WS-LIMITE.
+
+            F-SUMATORIA. EXIT.
+
+            SUMAR-NUMEROS.
+                MOVE 2 TO WS-CANT-ITEMS.
+                MOVE TOTAL-SUMA TO WS-IMPORTE (1).
+                MOVE CONTADOR   TO WS-IMPORTE (2).
+                CALL 'SUMADOR' USING WS-CANT-ITEMS
+                                     WS-TABLA-IMPORTES
+                                     WS-TOTAL-RESULT.
+                MOVE WS-TOTAL-RESULT TO TOTAL-SUMA.
  
\ No newline at end of file
