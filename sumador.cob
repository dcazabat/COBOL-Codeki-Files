@@ -0,0 +1,34 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID.    SUMADOR.
+            AUTHOR.        D. CAZABAT.
+            INSTALLATION.  CURSO CODEKI.
+            DATE-WRITTEN.  09/08/2026.
+            DATE-COMPILED. 09/08/2026.
+      *
+      *  SUBRUTINA GENERAL DE SUMATORIA: RECIBE UNA TABLA DE
+      *  IMPORTES Y LA CANTIDAD DE POSICIONES A SUMAR, Y
+      *  DEVUELVE EL TOTAL. REEMPLAZA LOS ADD SUELTOS QUE CADA
+      *  PROGRAMA REPETIA PARA ACUMULAR SUS PROPIOS CONTADORES
+      *  E IMPORTES POR SUCURSAL.
+      *
+            DATA DIVISION.
+            WORKING-STORAGE SECTION.
+            77 WS-SUB  PIC 9(3) VALUE ZERO.
+
+            LINKAGE SECTION.
+            01 LK-CANT-ITEMS      PIC 9(3).
+            01 LK-TABLA-IMPORTES.
+                03 LK-IMPORTE     PIC 9(9)V99 OCCURS 50 TIMES.
+            01 LK-TOTAL-SUMA      PIC 9(9)V99.
+
+            PROCEDURE DIVISION USING LK-CANT-ITEMS
+                                     LK-TABLA-IMPORTES
+                                     LK-TOTAL-SUMA.
+            MAIN-LOGIC.
+                MOVE ZEROS TO LK-TOTAL-SUMA.
+                PERFORM SUMAR-NUMEROS VARYING WS-SUB FROM 1 BY 1
+                    UNTIL WS-SUB > LK-CANT-ITEMS.
+                GOBACK.
+
+            SUMAR-NUMEROS.
+                ADD LK-IMPORTE (WS-SUB) TO LK-TOTAL-SUMA.
