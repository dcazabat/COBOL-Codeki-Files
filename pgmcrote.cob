@@ -1,334 +1,951 @@
-000100        IDENTIFICATION DIVISION.                                         
-000110        PROGRAM-ID PGMCORTE.                                             
-000120       **********************************************************        
-000130       *                                                        *        
-000140       *  PROGRAMA PARA EMITIR TOTAL CTAS ACTIVAS POR SUCURSAL  *        
-000150       *  ACTIVAS POR SUC Y  TOTAL CTAS ACTIVAS BCO             *        
-000151       *  LA ENTRADA CLASIFICADA X SUCURSAL                     *        
-000160       *                                                        *        
-000170       **********************************************************        
-000180       *      MANTENIMIENTO DE PROGRAMA                         *        
-000190       **********************************************************        
-000191       *  FECHA   *    DETALLE        * COD *                            
-000192       **************************************                            
-000193       *          *                   *     *                            
-000194       *          *                   *     *                            
-000195       **************************************                            
-000200        ENVIRONMENT DIVISION.                                            
-000202        INPUT-OUTPUT SECTION.                                            
-000203        FILE-CONTROL.                                                    
-000204              SELECT ENTRADA ASSIGN DDENTRA                              
-000205                     FILE STATUS IS WS-ENT-CODE.                         
-000206                                                                         
-000207              SELECT SALIDA  ASSIGN DDSALID                              
-000208                     FILE STATUS IS WS-SAL-CODE.                         
-000209                                                                         
-000390        DATA DIVISION.                                                   
-000391        FILE SECTION.                                                    
-000392        FD ENTRADA                                                       
-000393             BLOCK CONTAINS 0 RECORDS                                    
-000394             RECORDING MODE IS F.                                        
-000395                                                                         
-000396        01 REG-ENTRADA    PIC X(30).                                     
-000397                                                                         
-000398        FD SALIDA                                                        
-000399             BLOCK CONTAINS 0 RECORDS                                    
-000400             RECORDING MODE IS F.                                        
-000401                                                                         
-000402        01 REG-SALIDA     PIC X(80).                                     
-000403                                                                         
-000404       **************************************                            
-000405        WORKING-STORAGE SECTION.                                         
-000406       **************************************                            
-000407        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-000408        77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.  
-000409        77  WS-ENT-CODE      PIC XX    VALUE SPACES.                     
-000410        77  WS-SAL-CODE      PIC XX    VALUE SPACES.                     
-000411                                                                         
-000412        01  WS-STATUS-FIN    PIC X.                                      
-000413            88  WS-FIN-LECTURA         VALUE 'Y'.                        
-000414            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        
-000415                                                                         
-000416        77  FILLER       PIC X(26) VALUE '* LAYOUT ENTRADA MESES   *'.   
-000417       **************************************                            
-000419        01  WS-REG-ENTRADA.                                              
-000420            03  WS-NRO-SUCURSAL     PIC 9(02)   VALUE ZEROS.             
-000421            03  WS-NOMBRE-SUC       PIC X(14)   VALUE SPACES.            
-000422            03  WS-TIPO-CUENTA      PIC 9(01)   VALUE ZEROS.             
-000424            03  WS-ESTADO-CUENTA    PIC 9       VALUE ZEROS.             
-000425                88 WS-ACTIVA         VALUE  0.                           
-000426                88 WS-BAJA           VALUE  1.                           
-000427                88 WS-EMBARGO        VALUE  2.                           
-000428            03  WS-NRO-CUENTA       PIC 9(08)   VALUE ZEROS.             
-000429            03  FILLER              PIC X(03)   VALUE SPACES.            
-000430       **************************************                            
-000431       *        COPY WSSUCU.                                             
-000432       **************************************                            
-000433                                                                         
-000434       **************************************                            
-000435       * LAY-OUT GENERAL REGISTRO DE SALIDA                              
-000436       **************************************                            
-000437        01  WS-REG-SALIDA.                                               
-000438            03  WS-SAL-SUCURSAL         PIC 99      VALUE ZEROS.         
-000439            03  WS-SAL-NOMBRE-SUC       PIC X(30)   VALUE SPACES.        
-000440            03  WS-SAL-CANT-CUENTAS     PIC ZZZ9    VALUE ZEROS.         
-000441            03  FILLER                  PIC X(44)   VALUE SPACES.        
-000442                                                                         
-000443       **************************************                            
-000444       * LAY-OUT ULTIMO REGISTRO DE SALIDA                               
-000445       **************************************                            
-000446                                                                         
-000447        01  FILLER        REDEFINES    WS-REG-SALIDA.                    
-000448            03  WS-REG-SALIDA-L.                                         
-000449              05  WS-SAL-FECHA.                                          
-000450                  07 WS-SAL-DD         PIC 99.                           
-000451                  07 WS-SAL-GUION-DD   PIC X.                            
-000452                  07 WS-SAL-MM         PIC 99.                           
-000453                  07 WS-SAL-GUION-MM   PIC X.                            
-000454                  07 WS-SAL-SIGLO      PIC   99.                         
-000455                  07 WS-SAL-AA         PIC   99.                         
-000456              05  WS-SAL-TITULO        PIC X(30).                        
-000458              05  WS-SAL-TOTAL         PIC ZZZ9.                         
-000459              05  FILLER               PIC X(36).                        
-000460                                                                         
-000461                                                                         
-000462       ********  TOTAL CTAS X SUCURSAL ******                            
-000463        77  WS-SUCURSAL-ANT      PIC 9(2)        VALUE     ZEROS.        
-000464        77  WS-NOMBRE-SUC-ANT    PIC X(30)       VALUE     SPACES.       
-000465        77  WS-CANT-CTAS-SUC     PIC 9(3)        VALUE     ZEROS.        
-000466       ********  TOTAL CTAS X BANCO    ******                            
-000467        77  WS-CANT-CTAS-BCO     PIC 9(4)        VALUE     ZEROS.        
-000468       ********     CONSTANTES       ***************                     
-000469        77  WS-TOTAL             PIC X(30)                               
-000470                       VALUE    ' TOTAL CUENTAS ACTIVAS BANCO'.          
-000471        77  WS-GUION             PIC X     VALUE '-'.                    
-000472                                                                         
-000473       ********     FECHA DE PROCESO ***************                     
-000474        01  WS-FECHA.                                                    
-000475            03  WS-FECHA-AA      PIC 99            VALUE ZEROS.          
-000478            03  WS-FECHA-MM      PIC 99            VALUE ZEROS.          
-000479            03  WS-FECHA-DD      PIC 99            VALUE ZEROS.          
-000490                                                                         
-000508        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
-000509                                                                         
-000510       ***************************************************************.  
-000511        PROCEDURE DIVISION.                                              
-000520       **************************************                            
-000530       *                                    *                            
-000540       *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-000560       *                                    *                            
-000570       **************************************                            
-000600        MAIN-PROGRAM.                                                    
-000601                                                                         
-000602            PERFORM 1000-INICIO  THRU   F-1000-INICIO.                   
-000603                                                                         
-000604            PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                   
-000607                    UNTIL WS-FIN-LECTURA.                                
-000608                                                                         
-000611                                                                         
-000612            PERFORM 9999-FINAL    THRU  F-9999-FINAL.                    
-000613                                                                         
-000614        F-MAIN-PROGRAM. GOBACK.                                          
-000615                                                                         
-000616       **************************************                            
-000617       *                                    *                            
-000618       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-000619       *                                    *                            
-000620       **************************************                            
-000621        1000-INICIO.                                                     
-000630            ACCEPT WS-FECHA FROM DATE.                                   
-000631            DISPLAY 'FECHA:    '  WS-FECHA                               
-000632                                                                         
-000650                                                                         
-000702            SET WS-NO-FIN-LECTURA TO TRUE.                               
-000703                                                                         
-000710            OPEN INPUT  ENTRADA.                                         
-000711            IF WS-ENT-CODE IS NOT EQUAL '00'                             
-000712               DISPLAY '* ERROR EN OPEN ENTRADA = ' WS-ENT-CODE          
-000713               MOVE 9999 TO RETURN-CODE                                  
-000714               SET  WS-FIN-LECTURA TO TRUE                               
-000715            END-IF.                                                      
-000716                                                                         
-000719            OPEN OUTPUT SALIDA.                                          
-000720            IF WS-SAL-CODE IS NOT EQUAL '00'                             
-000721               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE          
-000722               MOVE 9999 TO RETURN-CODE                                  
-000723               SET  WS-FIN-LECTURA TO TRUE                               
-000724            END-IF.                                                      
-000732                                                                         
-000733       **************************************                            
-000734       *  PRIMER LECTURA PARA CORTE CONTROL *                            
-000735       **************************************                            
-000736                                                                         
-000737            READ ENTRADA INTO WS-REG-ENTRADA                             
-000738                         AT END SET WS-FIN-LECTURA TO TRUE.              
-000739                                                                         
-000740            EVALUATE WS-ENT-CODE                                         
-000741              WHEN '00'                                                  
-000742                  MOVE WS-NRO-SUCURSAL     TO WS-SUCURSAL-ANT            
-000743                  MOVE WS-NOMBRE-SUC       TO WS-NOMBRE-SUC-ANT          
-000744                                                                         
-000745               WHEN '10'                                                 
-000746               DISPLAY '* ARCHIVO ENTRADA VACÍO      ' WS-ENT-CODE       
-000747               MOVE 9999 TO RETURN-CODE                                  
-000748               SET WS-FIN-LECTURA TO TRUE                                
-000749                                                                         
-000750            WHEN OTHER                                                   
-000751               DISPLAY '* ERROR EN LECTURA ENTRADA = ' WS-ENT-CODE       
-000752               MOVE 9999 TO RETURN-CODE                                  
-000753               SET WS-FIN-LECTURA TO TRUE                                
-000754                                                                         
-000755            END-EVALUATE.                                                
-000756                                                                         
-000757        F-1000-INICIO.   EXIT.                                           
-000758                                                                         
-000759       **************************************                            
-000760       *                                    *                            
-000761       *  CUERPO PRINCIPAL DE PROCESOS      *                            
-000762       *  LECTURA FILE INPUT CLASIFICADO    *                            
-000763       *  GRABACION SALIDA CON LOS CAMPOS   *                            
-000764       *  DE LAY-OUT GENERAL                *                            
-000765       *                                    *                            
-000766       **************************************                            
-000767        2000-PROCESO.                                                    
-000768                                                                         
-000769            EVALUATE  WS-ESTADO-CUENTA                                   
-000770                WHEN  ZERO                                               
-000772                   ADD 1 TO WS-CANT-CTAS-SUC                             
-000773                                                                         
-000774                WHEN OTHER                                               
-000775                   CONTINUE                                              
-000776                                                                         
-000777            END-EVALUATE                                                 
-000778                                                                         
-000779            READ ENTRADA INTO WS-REG-ENTRADA                             
-000780                         AT END SET WS-FIN-LECTURA TO TRUE.              
-000781                                                                         
-000782            EVALUATE WS-ENT-CODE                                         
-000783              WHEN '00'                                                  
-000784                                                                         
-000785            PERFORM 2200-SEGUIR-PROCESO                                  
-000786                       THRU F-2200-SEGUIR-PROCESO                        
-000787                                                                         
-000788               WHEN '10'                                                 
-000789               SET WS-FIN-LECTURA TO TRUE                                
-000790               PERFORM 2100-ULTIMO-REGISTRO                              
-000791                 THRU  F-2100-ULTIMO-REGISTRO                            
-000792                                                                         
-000793            WHEN OTHER                                                   
-000794               DISPLAY '* ERROR EN LECTURA ENTRADA = ' WS-ENT-CODE       
-000795               MOVE 9999 TO RETURN-CODE                                  
-000796               SET WS-FIN-LECTURA TO TRUE                                
-000797                                                                         
-000798            END-EVALUATE.                                                
-000799                                                                         
-000800                                                                         
-000801        F-2000-PROCESO. EXIT.                                            
-000802                                                                         
-000803       **************************************                            
-000804       *                                    *                            
-000805       *  WRITE ULTIMO REGISTRO DE SALIDA   *                            
-000806       *                                    *                            
-000807       **************************************                            
-000808        2100-ULTIMO-REGISTRO.                                            
-000809                                                                         
-000810            PERFORM 2230-CORTE-SUCURSAL                                  
-000811                      THRU F-2230-CORTE-SUCURSAL                         
-000812                                                                         
-000813            INITIALIZE WS-REG-SALIDA.                                    
-000814                                                                         
-000815            MOVE   WS-GUION             TO WS-SAL-GUION-MM               
-000816                                           WS-SAL-GUION-DD.              
-000817            MOVE   20                   TO WS-SAL-SIGLO.                 
-000818            MOVE   WS-FECHA-AA          TO WS-SAL-AA.                    
-000819            MOVE   WS-FECHA-MM          TO WS-SAL-MM.                    
-000820            MOVE   WS-FECHA-DD          TO WS-SAL-DD.                    
-000821            MOVE   WS-TOTAL             TO WS-SAL-TITULO.                
-000822            MOVE   WS-CANT-CTAS-BCO     TO WS-SAL-TOTAL.                 
-000823                                                                         
-000824            WRITE REG-SALIDA FROM WS-REG-SALIDA                          
-000825               IF WS-SAL-CODE IS NOT EQUAL '00'                          
-000826                 DISPLAY '* ERROR EN WRITE LAST SALIDA  = '              
-000827                                             WS-SAL-CODE                 
-000828                 MOVE 9999 TO RETURN-CODE                                
-000829              END-IF.                                                    
-000830                                                                         
-000831        F-2100-ULTIMO-REGISTRO. EXIT.                                    
-000832                                                                         
-000833        2200-SEGUIR-PROCESO.                                             
-000834                                                                         
-000835            IF WS-NRO-SUCURSAL EQUAL WS-SUCURSAL-ANT                     
-000836               NEXT SENTENCE                                             
-000837            ELSE                                                         
-000838                  PERFORM 2230-CORTE-SUCURSAL THRU                       
-000839                        F-2230-CORTE-SUCURSAL                            
-000840            END-IF.                                                      
-000841                                                                         
-000842        F-2200-SEGUIR-PROCESO. EXIT.                                     
-000843                                                                         
-000844       **************************************                            
-000845       *                                    *                            
-000846       *  PARRAFO QUE CONTROLA EL CORTE     *                            
-000847       *  DE SUCURSAL                       *                            
-000848       *                                    *                            
-000849       **************************************                            
-000850        2230-CORTE-SUCURSAL.                                             
-000851            MOVE SPACES             TO     WS-REG-SALIDA                 
-000852                                                                         
-000853            MOVE WS-SUCURSAL-ANT    TO     WS-SAL-SUCURSAL               
-000854            MOVE WS-NOMBRE-SUC-ANT  TO     WS-SAL-NOMBRE-SUC             
-000855            MOVE WS-CANT-CTAS-SUC   TO     WS-SAL-CANT-CUENTAS           
-000856                                                                         
-000857       ****************************************************              
-000858       *      MUESTRO TOTALES GRABADOS EN SALIDA          *              
-000859       ****************************************************              
-000860            DISPLAY "SUCURSAL:  " WS-SAL-SUCURSAL                        
-000861            DISPLAY "NOMBRE:    " WS-SAL-NOMBRE-SUC                      
-000862            DISPLAY "CANTIDAD CUENTAS:  "  WS-SAL-CANT-CUENTAS           
-000863       *                                                                 
-000870       ****************************************************              
-001666       * GUARDO LA SUCURSAL PARA PRÓXIMO CORTE SUCURSAL                  
-001667       ****************************************************              
-001668                                                                         
-001669            MOVE WS-NRO-SUCURSAL   TO       WS-SUCURSAL-ANT              
-001670            MOVE WS-NOMBRE-SUC     TO       WS-NOMBRE-SUC-ANT            
-001671            ADD  WS-CANT-CTAS-SUC  TO       WS-CANT-CTAS-BCO             
-001672            MOVE ZEROS             TO       WS-CANT-CTAS-SUC             
-001673                                                                         
-001674            WRITE REG-SALIDA FROM WS-REG-SALIDA                          
-001675            IF WS-SAL-CODE IS NOT EQUAL '00'                             
-001676                 DISPLAY '* ERROR EN WRITE SALIDA  = '                   
-001677                                             WS-SAL-CODE                 
-001678                 MOVE 9999 TO RETURN-CODE                                
-001679                 SET WS-FIN-LECTURA TO TRUE                              
-001680            END-IF.                                                      
-001681                                                                         
-001682        F-2230-CORTE-SUCURSAL. EXIT.                                     
-001683                                                                         
-001714       **************************************                            
-001715       *                                    *                            
-001716       *  CUERPO FINAL CIERRE DE FILES      *                            
-001717       *                                    *                            
-001718       **************************************                            
-001719        9999-FINAL.                                                      
-001720                                                                         
-001721            CLOSE ENTRADA                                                
-001722               IF WS-ENT-CODE IS NOT EQUAL '00'                          
-001723                 DISPLAY '* ERROR EN CLOSE ENTRADA = '                   
-001724                                             WS-ENT-CODE                 
-001725                 MOVE 9999 TO RETURN-CODE                                
-001726                 SET WS-FIN-LECTURA TO TRUE                              
-001727              END-IF.                                                    
-001728                                                                         
-001729            CLOSE  SALIDA                                                
-001730               IF WS-SAL-CODE IS NOT EQUAL '00'                          
-001731                 DISPLAY '* ERROR EN CLOSE SALIDA   ='                   
-001732                                             WS-SAL-CODE                 
-001733                 MOVE 9999 TO RETURN-CODE                                
-001734                 SET WS-FIN-LECTURA TO TRUE                              
-001735            END-IF.                                                      
-001736                                                                         
-001740        F-9999-FINAL.                                                    
-001800            EXIT.                                                        
-002000       *                                                                 
- 
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID. PGMCORTE.
+000120***********************************************************
+000130*                                                         *
+000140*  PROGRAMA PARA EMITIR TOTAL CTAS ACTIVAS POR SUCURSAL   *
+000150*  ACTIVAS POR SUC Y  TOTAL CTAS ACTIVAS BCO              *
+000151*  LA ENTRADA CLASIFICADA X SUCURSAL                      *
+000160*                                                         *
+000170***********************************************************
+000180*      MANTENIMIENTO DE PROGRAMA                          *
+000190***********************************************************
+000191*  FECHA     *    DETALLE                          * COD  *
+000192***********************************************************
+000193*  17/04/2025*  VERSION ORIGINAL                   *      *
+000194*  09/08/2026*  SUBTOTALES ACTIVA/BAJA/EMBARGO     *      *
+000196*  09/08/2026*  SUBTOTALES POR TIPO DE CUENTA      *      *
+000197*  09/08/2026*  SUCURSALES SIN MOVIMIENTO X MAESTRO*      *
+000198*  09/08/2026*  CHECKPOINT / RESTART                *      *
+000199*  09/08/2026*  MAESTRO SUCURSALES INDEXADO (SUCMAE)*      *
+000195***********************************************************
+000200        ENVIRONMENT DIVISION.
+000202        INPUT-OUTPUT SECTION.
+000203        FILE-CONTROL.
+000204              SELECT ENTBRUTA ASSIGN DDENTRA
+000205                     FILE STATUS IS WS-ENB-CODE.
+000206
+000206              SELECT WORK-SORT ASSIGN DDSRTWK.
+000206
+000206              SELECT ENTRADA ASSIGN DDENTORD
+000205                     FILE STATUS IS WS-ENT-CODE.
+000206
+000207              SELECT SALIDA  ASSIGN DDSALID
+000208                     FILE STATUS IS WS-SAL-CODE.
+000209
+000209              SELECT SUCMAE  ASSIGN DDSUCMA
+000209                     ORGANIZATION IS INDEXED
+000209                     ACCESS MODE IS DYNAMIC
+000209                     RECORD KEY IS SUC-COD
+000209                     FILE STATUS IS WS-SUC-CODE.
+000209
+000209              SELECT CHKPT   ASSIGN DDCHKPT
+000209                     FILE STATUS IS WS-CHK-CODE.
+000209
+000209              SELECT DETALLE ASSIGN DDDETALL
+000209                     FILE STATUS IS WS-DET-CODE.
+000209
+000390        DATA DIVISION.
+000391        FILE SECTION.
+000392        FD ENTBRUTA
+000393             BLOCK CONTAINS 0 RECORDS
+000394             RECORDING MODE IS F.
+000395
+000396        01 REG-ENTBRUTA   PIC X(36).
+000397
+000398        SD WORK-SORT.
+000399
+000400        01 WORK-SORT-REC.
+000401            03  WS-ORD-SUCURSAL   PIC 9(03).
+000402            03  FILLER            PIC X(33).
+000403
+000392        FD ENTRADA
+000393             BLOCK CONTAINS 0 RECORDS
+000394             RECORDING MODE IS F.
+000395
+000396        01 REG-ENTRADA    PIC X(36).
+000397
+000398        FD SALIDA
+000399             BLOCK CONTAINS 0 RECORDS
+000400             RECORDING MODE IS F.
+000401
+000402        01 REG-SALIDA     PIC X(80).
+000403
+000403        FD SUCMAE.
+000403
+000403        01 REG-SUCMAE.
+000403            03  SUC-COD       PIC 9(03).
+000403            03  SUC-NOM       PIC X(14).
+000403            03  FILLER        PIC X(13).
+000403
+000403        FD CHKPT
+000403             BLOCK CONTAINS 0 RECORDS
+000403             RECORDING MODE IS F.
+000403
+000403        01 REG-CHKPT      PIC X(60).
+000403
+000403        FD DETALLE
+000403             BLOCK CONTAINS 0 RECORDS
+000403             RECORDING MODE IS F.
+000403
+000403        01 REG-DETALLE.
+000403            03  DET-SUCURSAL      PIC 9(03).
+000403            03  FILLER            PIC X(01)   VALUE SPACES.
+000403            03  DET-NRO-CUENTA    PIC 9(08).
+000403            03  FILLER            PIC X(01)   VALUE SPACES.
+000403            03  DET-TIPO-CUENTA   PIC 9(01).
+000403            03  FILLER            PIC X(01)   VALUE SPACES.
+000403            03  DET-ESTADO-CUENTA PIC 9(01).
+000403            03  FILLER            PIC X(14)   VALUE SPACES.
+000403
+000404**************************************
+000405        WORKING-STORAGE SECTION.
+000406**************************************
+000407        77  FILLER   PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000408        77  FILLER   PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+000409        77  WS-ENT-CODE      PIC XX    VALUE SPACES.
+000409        77  WS-ENB-CODE      PIC XX    VALUE SPACES.
+000410        77  WS-SAL-CODE      PIC XX    VALUE SPACES.
+000410        77  WS-SUC-CODE      PIC XX    VALUE SPACES.
+000411        77  WS-CHK-CODE      PIC XX    VALUE SPACES.
+000411        77  WS-DET-CODE      PIC XX    VALUE SPACES.
+000411
+000412        01  WS-STATUS-FIN    PIC X.
+000413            88  WS-FIN-LECTURA         VALUE 'Y'.
+000414            88  WS-NO-FIN-LECTURA      VALUE 'N'.
+
+000414        01  WS-STATUS-FIN-SUC  PIC X.
+000414            88  WS-FIN-SUC             VALUE 'Y'.
+000414            88  WS-NO-FIN-SUC          VALUE 'N'.
+
+000414        01  WS-SWITCH-SUCMAE   PIC X     VALUE 'N'.
+000414            88  WS-HAY-SUCMAE          VALUE 'S'.
+000414            88  WS-NO-HAY-SUCMAE       VALUE 'N'.
+
+000414        01  WS-SWITCH-DETALLE  PIC X     VALUE 'N'.
+000414            88  WS-HAY-DETALLE         VALUE 'S'.
+000414            88  WS-NO-HAY-DETALLE      VALUE 'N'.
+
+000414        01  WS-STATUS-FIN-CHK  PIC X.
+000414            88  WS-FIN-CHK             VALUE 'Y'.
+000414            88  WS-NO-FIN-CHK          VALUE 'N'.
+
+000414        01  WS-SWITCH-REANUDA  PIC X     VALUE 'N'.
+000414            88  WS-REANUDANDO          VALUE 'Y'.
+000414            88  WS-NO-REANUDANDO       VALUE 'N'.
+000415
+000416        77  FILLER   PIC X(26) VALUE '* LAYOUT ENTRADA MESES   *'.
+000417**************************************
+000419**************************************
+000420        COPY CPSUCU.
+000421**************************************
+000422
+000423**************************************
+000424* LAY-OUT HEADER/TRAILER DE AUDITORIA
+000425**************************************
+000426        COPY CPAUDIT.
+000427**************************************
+000433
+000434**************************************
+000435* LAY-OUT GENERAL REGISTRO DE SALIDA
+000436**************************************
+000437        01  WS-REG-SALIDA.
+000438            03  WS-SAL-SUCURSAL         PIC 999     VALUE ZEROS.
+000439            03  WS-SAL-NOMBRE-SUC       PIC X(30)   VALUE SPACES.
+000440            03  WS-SAL-CANT-CUENTAS     PIC ZZZ9    VALUE ZEROS.
+000441            03  WS-SAL-CANT-BAJAS       PIC ZZZ9    VALUE ZEROS.
+000441            03  WS-SAL-CANT-EMBARGO     PIC ZZZ9    VALUE ZEROS.
+000441            03  WS-SAL-CANT-CAJA        PIC ZZZ9    VALUE ZEROS.
+000441            03  WS-SAL-CANT-CTE         PIC ZZZ9    VALUE ZEROS.
+000441            03  FILLER                  PIC X(27)   VALUE SPACES.
+000442
+000443**************************************
+000444* LAY-OUT ULTIMO REGISTRO DE SALIDA
+000445**************************************
+000446
+000447        01  FILLER        REDEFINES    WS-REG-SALIDA.
+000448            03  WS-REG-SALIDA-L.
+000449              05  WS-SAL-FECHA.
+000450                  07 WS-SAL-DD         PIC 99.
+000451                  07 WS-SAL-GUION-DD   PIC X.
+000452                  07 WS-SAL-MM         PIC 99.
+000453                  07 WS-SAL-GUION-MM   PIC X.
+000454                  07 WS-SAL-SIGLO      PIC   99.
+000455                  07 WS-SAL-AA         PIC   99.
+000456              05  WS-SAL-TITULO        PIC X(30).
+000458              05  WS-SAL-TOTAL         PIC ZZZ9.
+000459              05  FILLER               PIC X(36).
+000460
+000461
+000462********  TOTAL CTAS X SUCURSAL ******
+000463        77  WS-SUCURSAL-ANT      PIC 9(3)        VALUE     ZEROS.
+000463        77  WS-MAX-SUCURSAL      PIC 9(3)        VALUE     ZEROS.
+000464        77  WS-NOMBRE-SUC-ANT    PIC X(30)       VALUE     SPACES.
+000465        77  WS-CANT-CTAS-SUC     PIC 9(3)        VALUE     ZEROS.
+000465        77  WS-CANT-BAJA-SUC     PIC 9(3)        VALUE     ZEROS.
+000465        77  WS-CANT-EMBARGO-SUC  PIC 9(3)        VALUE     ZEROS.
+000465        77  WS-CANT-CAJA-SUC     PIC 9(3)        VALUE     ZEROS.
+000465        77  WS-CANT-CTE-SUC      PIC 9(3)        VALUE     ZEROS.
+000466********  TOTAL CTAS X BANCO    ******
+000467        77  WS-CANT-CTAS-BCO     PIC 9(4)        VALUE     ZEROS.
+000467        77  WS-CANT-BAJA-BCO     PIC 9(4)        VALUE     ZEROS.
+000467        77  WS-CANT-EMBARGO-BCO  PIC 9(4)        VALUE     ZEROS.
+000467        77  WS-CANT-CAJA-BCO     PIC 9(4)        VALUE     ZEROS.
+000467        77  WS-CANT-CTE-BCO      PIC 9(4)        VALUE     ZEROS.
+000467        77  WS-CANT-LEIDAS       PIC 9(7)        VALUE     ZEROS.
+000467        77  WS-CANT-PROCESADOS   PIC 9(7)        VALUE     ZEROS.
+000467        77  WS-CANT-GRABADOS     PIC 9(7)        VALUE     ZEROS.
+000467        77  WS-SUMA-CANT-ITEMS   PIC 9(3)        VALUE     ZEROS.
+000467        01  WS-SUMA-TABLA.
+000467            03  WS-SUMA-IMPORTE  PIC 9(9)V99  OCCURS 2 TIMES.
+000467        77  WS-SUMA-TOTAL        PIC 9(9)V99     VALUE     ZEROS.
+000468********     CONSTANTES       ***************
+000469        77  WS-TOTAL             PIC X(30)
+000470                       VALUE    ' TOTAL CUENTAS ACTIVAS BANCO'.
+000471        77  WS-GUION             PIC X     VALUE '-'.
+000472
+000473********     FECHA DE PROCESO ***************
+000474        01  WS-FECHA.
+000475            03  WS-FECHA-AA      PIC 99            VALUE ZEROS.
+000478            03  WS-FECHA-MM      PIC 99            VALUE ZEROS.
+000479            03  WS-FECHA-DD      PIC 99            VALUE ZEROS.
+000490
+
+000491********  MAESTRO DE SUCURSALES  ***************
+000491        01  WS-REG-SUCMAE.
+000491            03  WS-SUCMAE-COD    PIC 9(03)   VALUE ZEROS.
+000491            03  WS-SUCMAE-NOM    PIC X(14)   VALUE SPACES.
+000491            03  FILLER           PIC X(13)   VALUE SPACES.
+
+000492        01  WS-TABLA-SUCURSALES.
+000492            03  WS-TABLA-SUC OCCURS 99 TIMES
+000492                             INDEXED BY WS-IDX-SUC.
+000492                05  WS-TAB-SUC-COD   PIC 9(03)   VALUE ZEROS.
+000492                05  WS-TAB-SUC-NOM   PIC X(14)   VALUE SPACES.
+000492                05  WS-TAB-SUC-PROC  PIC X       VALUE 'N'.
+000492                    88  WS-TAB-SUC-PROCESADA     VALUE 'Y'.
+
+000493        77  WS-CANT-SUC-TABLA   PIC 9(3)         VALUE ZEROS.
+000493        77  WS-NOMBRE-SUC-MAE   PIC X(14)        VALUE SPACES.
+
+000494********  LAYOUT DEL CHECKPOINT  ***************
+000494        01  WS-REG-CHKPT.
+000494            03  CK-CANT-LEIDAS       PIC 9(7)  VALUE ZEROS.
+000494            03  CK-MAX-SUCURSAL      PIC 9(3)  VALUE ZEROS.
+000494            03  CK-CANT-CTAS-BCO     PIC 9(4)  VALUE ZEROS.
+000494            03  CK-CANT-BAJA-BCO     PIC 9(4)  VALUE ZEROS.
+000494            03  CK-CANT-EMBARGO-BCO  PIC 9(4)  VALUE ZEROS.
+000494            03  CK-CANT-CAJA-BCO     PIC 9(4)  VALUE ZEROS.
+000494            03  CK-CANT-CTE-BCO      PIC 9(4)  VALUE ZEROS.
+000494            03  CK-CANT-GRABADOS     PIC 9(7)  VALUE ZEROS.
+000494            03  FILLER               PIC X(19) VALUE SPACES.
+
+000495        77  WS-CANT-A-SALTAR    PIC 9(7)         VALUE ZEROS.
+000495        77  WS-CANT-SALTADOS    PIC 9(7)         VALUE ZEROS.
+
+000508        77  FILLER   PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000509
+000510**************************************
+000511        PROCEDURE DIVISION.
+000520**************************************
+000530*                                    *
+000540*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000560*                                    *
+000570**************************************
+000600        MAIN-PROGRAM.
+000601
+000602            PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+000603
+000604            PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+000607                    UNTIL WS-FIN-LECTURA.
+000608
+000611
+000612            PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+000613
+000614        F-MAIN-PROGRAM. GOBACK.
+000615
+000616**************************************
+000617*                                    *
+000618*  CUERPO INICIO APERTURA ARCHIVOS   *
+000619*                                    *
+000620**************************************
+000621        1000-INICIO.
+000630            ACCEPT WS-FECHA FROM DATE.
+000631            DISPLAY 'FECHA:    '  WS-FECHA
+
+000650
+000702            SET WS-NO-FIN-LECTURA TO TRUE.
+000703
+000706            SORT WORK-SORT
+000707                 ON ASCENDING KEY WS-ORD-SUCURSAL
+000708                 USING ENTBRUTA
+000709                 GIVING ENTRADA.
+000710            OPEN INPUT  ENTRADA.
+000711            IF WS-ENT-CODE IS NOT EQUAL '00'
+000712               DISPLAY '* ERROR EN OPEN ENTRADA = ' WS-ENT-CODE
+000713               MOVE 9999 TO RETURN-CODE
+000714               SET  WS-FIN-LECTURA TO TRUE
+000715            END-IF.
+000716
+000717            PERFORM 1300-INICIO-CHECKPOINT
+000717                      THRU F-1300-INICIO-CHECKPOINT.
+
+000719            IF WS-REANUDANDO
+000719               OPEN EXTEND SALIDA
+000719            ELSE
+000719               OPEN OUTPUT SALIDA
+000719            END-IF.
+000720            IF WS-SAL-CODE IS NOT EQUAL '00'
+000721               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
+000722               MOVE 9999 TO RETURN-CODE
+000723               SET  WS-FIN-LECTURA TO TRUE
+000724            END-IF.
+
+               IF WS-NO-REANUDANDO
+                  PERFORM 1170-GRABAR-HEADER-AUDIT
+                            THRU F-1170-GRABAR-HEADER-AUDIT
+               END-IF.
+
+               SET WS-NO-HAY-DETALLE TO TRUE.
+               IF WS-REANUDANDO
+                  OPEN EXTEND DETALLE
+               ELSE
+                  OPEN OUTPUT DETALLE
+               END-IF.
+               IF WS-DET-CODE IS NOT EQUAL '00'
+                  DISPLAY '* ARCHIVO DE DETALLE DE CUENTAS NO '
+                          'DISPONIBLE, NO SE EMITE EL DETALLE'
+               ELSE
+                  SET WS-HAY-DETALLE TO TRUE
+               END-IF.
+
+000725            PERFORM 1200-CARGA-SUCURSALES
+000725                      THRU F-1200-CARGA-SUCURSALES.
+
+000726            IF WS-REANUDANDO
+000726               PERFORM 1350-SALTAR-REGISTROS
+000726                         THRU F-1350-SALTAR-REGISTROS
+000726            END-IF.
+000732
+000733**************************************
+000734*  PRIMER LECTURA PARA CORTE CONTROL *
+000735**************************************
+000736
+000737            READ ENTRADA INTO WS-REG-ENTRADA
+000738                         AT END SET WS-FIN-LECTURA TO TRUE.
+000739
+000740            EVALUATE WS-ENT-CODE
+000741              WHEN '00'
+000741                  ADD 1 TO WS-CANT-LEIDAS
+000742                  MOVE WS-NRO-SUCURSAL     TO WS-SUCURSAL-ANT
+000743                  MOVE WS-NOMBRE-SUC       TO WS-NOMBRE-SUC-ANT
+000744
+000745               WHEN '10'
+000746               DISPLAY '* ARCHIVO ENTRADA VACIO      ' WS-ENT-CODE
+000747               MOVE 9999 TO RETURN-CODE
+000748               SET WS-FIN-LECTURA TO TRUE
+000749
+000750            WHEN OTHER
+000751               DISPLAY '* ERROR EN LECTURA ENTRADA = ' WS-ENT-CODE
+000752               MOVE 9999 TO RETURN-CODE
+000753               SET WS-FIN-LECTURA TO TRUE
+000754
+000755            END-EVALUATE.
+000756
+000757        F-1000-INICIO.   EXIT.
+000758
+000758**************************************
+000758*                                    *
+000758*  GRABA EL HEADER DE AUDITORIA EN   *
+000758*  SALIDA AL COMENZAR UNA CORRIDA    *
+000758*  NUEVA (NO EN UN RESTART)          *
+000758*                                    *
+000758**************************************
+000758        1170-GRABAR-HEADER-AUDIT.
+000758            MOVE SPACES           TO WS-REG-AUDIT.
+000758            SET WS-AUD-ES-HEADER  TO TRUE.
+000758            MOVE 'PGMCORTE'       TO WS-AUD-PROGRAMA.
+000758            MOVE 20               TO WS-AUD-FECHA-SIGLO.
+000758            MOVE WS-FECHA-AA      TO WS-AUD-FECHA-AA.
+000758            MOVE WS-FECHA-MM      TO WS-AUD-FECHA-MM.
+000758            MOVE WS-FECHA-DD      TO WS-AUD-FECHA-DD.
+000758            MOVE WS-REG-AUDIT     TO WS-REG-SALIDA.
+000758            WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+               IF WS-SAL-CODE IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN WRITE SALIDA HEADER = '
+                                              WS-SAL-CODE
+                  MOVE 9999 TO RETURN-CODE
+               END-IF.
+
+000758        F-1170-GRABAR-HEADER-AUDIT. EXIT.
+000758
+000758**************************************
+000758*                                    *
+000758*  CARGA EN TABLA EL MAESTRO DE      *
+000758*  SUCURSALES PARA DETECTAR LAS      *
+000758*  QUE NO TUVIERON MOVIMIENTO        *
+000758*                                    *
+000758**************************************
+000758        1200-CARGA-SUCURSALES.
+000758            SET WS-NO-FIN-SUC     TO TRUE.
+000758            SET WS-NO-HAY-SUCMAE  TO TRUE.
+000758            MOVE ZEROS TO WS-CANT-SUC-TABLA.
+000758
+000758            OPEN INPUT SUCMAE.
+000758            IF WS-SUC-CODE IS NOT EQUAL '00'
+000758               DISPLAY '* MAESTRO DE SUCURSALES NO DISPONIBLE, '
+000758                       'NO SE EMITEN SUCURSALES SIN MOVIMIENTO '
+000758                       'NI NOMBRES VALIDADOS'
+000758               SET WS-FIN-SUC TO TRUE
+000758            ELSE
+000758               SET WS-HAY-SUCMAE TO TRUE
+000758               MOVE ZEROS TO SUC-COD
+000758               START SUCMAE KEY IS NOT LESS SUC-COD
+000758                     INVALID KEY SET WS-FIN-SUC TO TRUE
+000758               END-START
+000758            END-IF.
+000758
+000758            PERFORM 1210-LEER-SUCMAE THRU F-1210-LEER-SUCMAE
+000758                    UNTIL WS-FIN-SUC.
+000758
+000758        F-1200-CARGA-SUCURSALES. EXIT.
+000758
+000758        1210-LEER-SUCMAE.
+000758            READ SUCMAE NEXT RECORD INTO WS-REG-SUCMAE
+000758                        AT END SET WS-FIN-SUC TO TRUE.
+000758
+000758            IF WS-NO-FIN-SUC
+000758               IF WS-CANT-SUC-TABLA LESS 99
+000758                  ADD 1 TO WS-CANT-SUC-TABLA
+000758                  SET WS-IDX-SUC TO WS-CANT-SUC-TABLA
+000758                  MOVE WS-SUCMAE-COD
+000758                             TO WS-TAB-SUC-COD (WS-IDX-SUC)
+000758                  MOVE WS-SUCMAE-NOM
+000758                             TO WS-TAB-SUC-NOM (WS-IDX-SUC)
+000758                  MOVE 'N'   TO WS-TAB-SUC-PROC (WS-IDX-SUC)
+000758               ELSE
+000758                  DISPLAY '* TABLA DE SUCURSALES LLENA, SE '
+000758                          'IGNORAN LOS EXCEDENTES'
+000758                  SET WS-FIN-SUC TO TRUE
+000758               END-IF
+000758            END-IF.
+000758
+000758        F-1210-LEER-SUCMAE. EXIT.
+000758
+000758**************************************
+000758*                                    *
+000758*  BUSCA EN EL MAESTRO DE SUCURSALES *
+000758*  EL NOMBRE OFICIAL DE LA SUCURSAL  *
+000758*  QUE SE ESTA CERRANDO, EN VEZ DE   *
+000758*  CONFIAR EN EL NOMBRE QUE TRAE     *
+000758*  CADA REGISTRO DE ENTRADA          *
+000758*                                    *
+000758**************************************
+000758        1220-BUSCAR-SUCURSAL.
+000758            MOVE SPACES TO WS-NOMBRE-SUC-MAE.
+000758
+000758            IF WS-HAY-SUCMAE
+000758               MOVE WS-SUCURSAL-ANT TO SUC-COD
+000758               READ SUCMAE RECORD KEY IS SUC-COD
+000758                    INVALID KEY
+000758                       CONTINUE
+000758                    NOT INVALID KEY
+000758                       MOVE SUC-NOM TO WS-NOMBRE-SUC-MAE
+000758               END-READ
+000758            END-IF.
+000758
+000758        F-1220-BUSCAR-SUCURSAL. EXIT.
+000758
+000758**************************************
+000758*                                    *
+000758*  DETECTA SI EXISTE UN CHECKPOINT   *
+000758*  DE UNA CORRIDA ANTERIOR Y RESTAURA*
+000758*  LOS ACUMULADORES DE BANCO         *
+000758*                                    *
+000758**************************************
+000758        1300-INICIO-CHECKPOINT.
+000758            SET WS-NO-REANUDANDO TO TRUE.
+000758            MOVE ZEROS TO WS-CANT-A-SALTAR.
+000758
+000758            OPEN INPUT CHKPT.
+000758            IF WS-CHK-CODE EQUAL '00'
+000758               SET WS-NO-FIN-CHK TO TRUE
+000758               PERFORM 1310-LEER-CHKPT THRU F-1310-LEER-CHKPT
+000758                       UNTIL WS-FIN-CHK
+000758               CLOSE CHKPT
+000758               IF WS-CANT-A-SALTAR GREATER ZERO
+000758                  SET WS-REANUDANDO TO TRUE
+000758                  MOVE CK-MAX-SUCURSAL     TO WS-MAX-SUCURSAL
+000758                  MOVE CK-CANT-CTAS-BCO    TO WS-CANT-CTAS-BCO
+000758                  MOVE CK-CANT-BAJA-BCO    TO WS-CANT-BAJA-BCO
+000758                  MOVE CK-CANT-EMBARGO-BCO TO WS-CANT-EMBARGO-BCO
+000758                  MOVE CK-CANT-CAJA-BCO    TO WS-CANT-CAJA-BCO
+000758                  MOVE CK-CANT-CTE-BCO     TO WS-CANT-CTE-BCO
+000758                  MOVE CK-CANT-GRABADOS    TO WS-CANT-GRABADOS
+000758                  DISPLAY '* REANUDANDO DESDE CHECKPOINT, '
+000758                          'REGISTROS YA PROCESADOS: '
+000758                                         WS-CANT-A-SALTAR
+000758               END-IF
+000758            END-IF.
+000758
+000758            IF WS-REANUDANDO
+000758               OPEN EXTEND CHKPT
+000758            ELSE
+000758               OPEN OUTPUT CHKPT
+000758            END-IF.
+000758            IF WS-CHK-CODE IS NOT EQUAL '00'
+000758               DISPLAY '* ERROR EN OPEN CHKPT   = ' WS-CHK-CODE
+000758               MOVE 9999 TO RETURN-CODE
+000758               SET WS-FIN-LECTURA TO TRUE
+000758            END-IF.
+000758
+000758        F-1300-INICIO-CHECKPOINT. EXIT.
+000758
+000758        1310-LEER-CHKPT.
+000758            READ CHKPT INTO WS-REG-CHKPT
+000758                       AT END SET WS-FIN-CHK TO TRUE.
+000758
+000758            IF WS-NO-FIN-CHK
+000758               MOVE CK-CANT-LEIDAS TO WS-CANT-A-SALTAR
+000758            END-IF.
+000758
+000758        F-1310-LEER-CHKPT. EXIT.
+000758
+000758**************************************
+000758*                                    *
+000758*  SALTA LOS REGISTROS YA PROCESADOS *
+000758*  EN UNA CORRIDA ANTERIOR (RESTART) *
+000758*                                    *
+000758**************************************
+000758        1350-SALTAR-REGISTROS.
+000758            PERFORM 1360-SALTAR-UN-REGISTRO
+000758                    THRU F-1360-SALTAR-UN-REGISTRO
+000758                    VARYING WS-CANT-SALTADOS FROM 1 BY 1
+000758                    UNTIL WS-CANT-SALTADOS GREATER
+000758                          WS-CANT-A-SALTAR.
+000758
+000758            IF WS-SUCURSAL-ANT NOT EQUAL ZEROS
+000758               PERFORM 2240-MARCAR-SUCURSAL
+000758                         THRU F-2240-MARCAR-SUCURSAL
+000758            END-IF.
+000758
+000758        F-1350-SALTAR-REGISTROS. EXIT.
+000758
+000758        1360-SALTAR-UN-REGISTRO.
+000758            READ ENTRADA INTO WS-REG-ENTRADA
+000758                         AT END SET WS-FIN-LECTURA TO TRUE.
+000758
+000758            IF WS-NO-FIN-LECTURA
+000758               ADD 1 TO WS-CANT-LEIDAS
+000758               ADD 1 TO WS-CANT-PROCESADOS
+000758               IF WS-SUCURSAL-ANT NOT EQUAL ZEROS
+000758                  AND WS-NRO-SUCURSAL NOT EQUAL WS-SUCURSAL-ANT
+000758                  PERFORM 2240-MARCAR-SUCURSAL
+000758                            THRU F-2240-MARCAR-SUCURSAL
+000758               END-IF
+000758               MOVE WS-NRO-SUCURSAL TO WS-SUCURSAL-ANT
+000758            END-IF.
+000758
+000758        F-1360-SALTAR-UN-REGISTRO. EXIT.
+000758
+000765**************************************
+000765*  ACUMULA UNA CUENTA MAS AL CONTADOR*
+000765*  DE LA SUCURSAL, VIA LA SUBRUTINA  *
+000765*  COMPARTIDA SUMADOR                *
+000765**************************************
+000765        2065-SUMAR-CUENTA.
+000765            MOVE 2                 TO WS-SUMA-CANT-ITEMS.
+000765            MOVE WS-CANT-CTAS-SUC  TO WS-SUMA-IMPORTE (1).
+000765            MOVE 1                 TO WS-SUMA-IMPORTE (2).
+000765            CALL 'SUMADOR' USING WS-SUMA-CANT-ITEMS
+000765                                 WS-SUMA-TABLA
+000765                                 WS-SUMA-TOTAL.
+000765            MOVE WS-SUMA-TOTAL     TO WS-CANT-CTAS-SUC.
+000765
+000765        F-2065-SUMAR-CUENTA. EXIT.
+000758
+000766**************************************
+000766*  GRABA UNA LINEA DE DETALLE POR    *
+000766*  CADA CUENTA PROCESADA, SI EL      *
+000766*  ARCHIVO DE DETALLE ESTA DISPONIBLE*
+000766**************************************
+000766        2070-GRABAR-DETALLE.
+000766            IF WS-HAY-DETALLE
+000766               MOVE WS-NRO-SUCURSAL   TO DET-SUCURSAL
+000766               MOVE WS-NRO-CUENTA     TO DET-NRO-CUENTA
+000766               MOVE WS-TIPO-CUENTA    TO DET-TIPO-CUENTA
+000766               MOVE WS-ESTADO-CUENTA  TO DET-ESTADO-CUENTA
+000766               WRITE REG-DETALLE
+000766               IF WS-DET-CODE IS NOT EQUAL '00'
+000766                  DISPLAY '* ERROR EN WRITE DETALLE = '
+000766                                          WS-DET-CODE
+000766                  MOVE 9999 TO RETURN-CODE
+000766               END-IF
+000766            END-IF.
+000766
+000766        F-2070-GRABAR-DETALLE. EXIT.
+000758
+000759**************************************
+000760*                                    *
+000761*  CUERPO PRINCIPAL DE PROCESOS      *
+000762*  LECTURA FILE INPUT CLASIFICADO    *
+000763*  GRABACION SALIDA CON LOS CAMPOS   *
+000764*  DE LAY-OUT GENERAL                *
+000765*                                    *
+000766**************************************
+000767        2000-PROCESO.
+000768
+000768            ADD 1 TO WS-CANT-PROCESADOS.
+000768
+000768            PERFORM 2070-GRABAR-DETALLE
+000768                      THRU F-2070-GRABAR-DETALLE.
+000768
+000769            EVALUATE  WS-ESTADO-CUENTA
+000770                WHEN  ZERO
+000772                   PERFORM 2065-SUMAR-CUENTA
+000772                             THRU F-2065-SUMAR-CUENTA
+000773
+000773              WHEN  1
+000773                 ADD 1 TO WS-CANT-BAJA-SUC
+000773 
+000773              WHEN  2
+000773                 ADD 1 TO WS-CANT-EMBARGO-SUC
+000773 
+000774                WHEN OTHER
+000775                   CONTINUE
+000776
+000777            END-EVALUATE
+
+000777            EVALUATE  WS-TIPO-CUENTA
+000777                WHEN  1
+000777                   ADD 1 TO WS-CANT-CAJA-SUC
+000777 
+000777                WHEN  2
+000777                   ADD 1 TO WS-CANT-CTE-SUC
+000777 
+000777                WHEN OTHER
+000777                   CONTINUE
+000777            END-EVALUATE
+000778
+000779            READ ENTRADA INTO WS-REG-ENTRADA
+000780                         AT END SET WS-FIN-LECTURA TO TRUE.
+000781
+000782            EVALUATE WS-ENT-CODE
+000783              WHEN '00'
+000784
+000785            ADD 1 TO WS-CANT-LEIDAS
+000785            PERFORM 2200-SEGUIR-PROCESO
+000786                       THRU F-2200-SEGUIR-PROCESO
+000787
+000788               WHEN '10'
+000789               SET WS-FIN-LECTURA TO TRUE
+000790               PERFORM 2100-ULTIMO-REGISTRO
+000791                 THRU  F-2100-ULTIMO-REGISTRO
+000792
+000793            WHEN OTHER
+000794               DISPLAY '* ERROR EN LECTURA ENTRADA = ' WS-ENT-CODE
+000795               MOVE 9999 TO RETURN-CODE
+000796               SET WS-FIN-LECTURA TO TRUE
+000797
+000798            END-EVALUATE.
+000799
+000800
+000801        F-2000-PROCESO. EXIT.
+000802
+000803**************************************
+000804*                                    *
+000805*  WRITE ULTIMO REGISTRO DE SALIDA   *
+000806*                                    *
+000807**************************************
+000808        2100-ULTIMO-REGISTRO.
+000809
+000810            PERFORM 2230-CORTE-SUCURSAL
+000811                      THRU F-2230-CORTE-SUCURSAL
+000812
+000813            INITIALIZE WS-REG-SALIDA-L.
+000814
+000815            MOVE   WS-GUION             TO WS-SAL-GUION-MM
+000816                                           WS-SAL-GUION-DD.
+000817            MOVE   20                   TO WS-SAL-SIGLO.
+000818            MOVE   WS-FECHA-AA          TO WS-SAL-AA.
+000819            MOVE   WS-FECHA-MM          TO WS-SAL-MM.
+000820            MOVE   WS-FECHA-DD          TO WS-SAL-DD.
+000821            MOVE   WS-TOTAL             TO WS-SAL-TITULO.
+000822            MOVE   WS-CANT-CTAS-BCO     TO WS-SAL-TOTAL.
+000823
+000824            WRITE REG-SALIDA FROM WS-REG-SALIDA-L
+000825               IF WS-SAL-CODE IS NOT EQUAL '00'
+000826                 DISPLAY '* ERROR EN WRITE LAST SALIDA  = '
+000827                                             WS-SAL-CODE
+000828                 MOVE 9999 TO RETURN-CODE
+000828              ELSE
+000828                 ADD 1 TO WS-CANT-GRABADOS
+000829              END-IF.
+000830
+000831        F-2100-ULTIMO-REGISTRO. EXIT.
+000832
+000833        2200-SEGUIR-PROCESO.
+000834
+000835            IF WS-NRO-SUCURSAL EQUAL WS-SUCURSAL-ANT
+000836               NEXT SENTENCE
+000837            ELSE
+000838               IF WS-NRO-SUCURSAL NOT GREATER WS-MAX-SUCURSAL
+000838                  DISPLAY '* SUCURSAL FUERA DE SECUENCIA O '
+000838                          'DUPLICADA: ' WS-NRO-SUCURSAL
+000838                  MOVE 4 TO RETURN-CODE
+000838               END-IF
+000838                  PERFORM 2230-CORTE-SUCURSAL THRU
+000839                        F-2230-CORTE-SUCURSAL
+000840            END-IF.
+000841
+000842        F-2200-SEGUIR-PROCESO. EXIT.
+000843
+000844**************************************
+000845*                                    *
+000846*  PARRAFO QUE CONTROLA EL CORTE     *
+000847*  DE SUCURSAL                       *
+000848*                                    *
+000849**************************************
+000850        2230-CORTE-SUCURSAL.
+000851            MOVE SPACES             TO     WS-REG-SALIDA
+000852
+000853            MOVE WS-SUCURSAL-ANT    TO     WS-SAL-SUCURSAL
+
+000854            PERFORM 1220-BUSCAR-SUCURSAL
+000854                      THRU F-1220-BUSCAR-SUCURSAL.
+000854            IF WS-NOMBRE-SUC-MAE NOT EQUAL SPACES
+000854               MOVE WS-NOMBRE-SUC-MAE  TO  WS-SAL-NOMBRE-SUC
+000854            ELSE
+000854               MOVE WS-NOMBRE-SUC-ANT  TO  WS-SAL-NOMBRE-SUC
+000854            END-IF.
+000855            MOVE WS-CANT-CTAS-SUC   TO     WS-SAL-CANT-CUENTAS
+000855            MOVE WS-CANT-BAJA-SUC   TO     WS-SAL-CANT-BAJAS
+000855            MOVE WS-CANT-EMBARGO-SUC TO    WS-SAL-CANT-EMBARGO
+000855            MOVE WS-CANT-CAJA-SUC   TO     WS-SAL-CANT-CAJA
+000855            MOVE WS-CANT-CTE-SUC    TO     WS-SAL-CANT-CTE
+000856
+000857**************************************************
+000858*      MUESTRO TOTALES GRABADOS EN SALIDA         *
+000859**************************************************
+000860            DISPLAY "SUCURSAL:  " WS-SAL-SUCURSAL
+000861            DISPLAY "NOMBRE:    " WS-SAL-NOMBRE-SUC
+000862            DISPLAY "CUENTAS ACTIVAS:   "  WS-SAL-CANT-CUENTAS
+000862            DISPLAY "CUENTAS DE BAJA:   "  WS-SAL-CANT-BAJAS
+000862            DISPLAY "CUENTAS EMBARGADAS:"  WS-SAL-CANT-EMBARGO
+000862            DISPLAY "CTAS CAJA AHORRO:  "  WS-SAL-CANT-CAJA
+000862            DISPLAY "CTAS CTA CORRIENTE:"  WS-SAL-CANT-CTE
+000863*
+000870**************************************************
+001666* GUARDO LA SUCURSAL PARA PROXIMO CORTE SUCURSAL
+001667**************************************************
+001668
+001668            IF WS-SUCURSAL-ANT GREATER WS-MAX-SUCURSAL
+001668               MOVE WS-SUCURSAL-ANT TO WS-MAX-SUCURSAL
+001668            END-IF
+001669            MOVE WS-NRO-SUCURSAL   TO       WS-SUCURSAL-ANT
+001670            MOVE WS-NOMBRE-SUC     TO       WS-NOMBRE-SUC-ANT
+001671            ADD  WS-CANT-CTAS-SUC  TO       WS-CANT-CTAS-BCO
+001671            ADD  WS-CANT-BAJA-SUC  TO       WS-CANT-BAJA-BCO
+001671            ADD  WS-CANT-EMBARGO-SUC TO     WS-CANT-EMBARGO-BCO
+001671            ADD  WS-CANT-CAJA-SUC  TO       WS-CANT-CAJA-BCO
+001671            ADD  WS-CANT-CTE-SUC   TO       WS-CANT-CTE-BCO
+001672            MOVE ZEROS             TO       WS-CANT-CTAS-SUC
+001672                                            WS-CANT-BAJA-SUC
+001672                                            WS-CANT-EMBARGO-SUC
+001672                                            WS-CANT-CAJA-SUC
+001672                                            WS-CANT-CTE-SUC
+001673
+001674            WRITE REG-SALIDA FROM WS-REG-SALIDA
+001675            IF WS-SAL-CODE IS NOT EQUAL '00'
+001676                 DISPLAY '* ERROR EN WRITE SALIDA  = '
+001677                                             WS-SAL-CODE
+001678                 MOVE 9999 TO RETURN-CODE
+001679                 SET WS-FIN-LECTURA TO TRUE
+001679            ELSE
+001679                 ADD 1 TO WS-CANT-GRABADOS
+001680            END-IF.
+
+001680            PERFORM 2240-MARCAR-SUCURSAL
+001680                      THRU F-2240-MARCAR-SUCURSAL.
+001681
+001681            PERFORM 1320-GRABAR-CHKPT
+001681                      THRU F-1320-GRABAR-CHKPT.
+001681
+001682        F-2230-CORTE-SUCURSAL. EXIT.
+001682
+001682**************************************
+001682*                                    *
+001682*  MARCA EN LA TABLA DE SUCURSALES   *
+001682*  LA QUE ACABA DE CERRARSE COMO     *
+001682*  YA PROCESADA                      *
+001682*                                    *
+001682**************************************
+001682        2240-MARCAR-SUCURSAL.
+001682            PERFORM 2245-VER-SUCURSAL THRU F-2245-VER-SUCURSAL
+001682                    VARYING WS-IDX-SUC FROM 1 BY 1
+001682                    UNTIL WS-IDX-SUC GREATER WS-CANT-SUC-TABLA.
+001682
+001682        F-2240-MARCAR-SUCURSAL. EXIT.
+001682
+001682        2245-VER-SUCURSAL.
+001682            IF WS-TAB-SUC-COD (WS-IDX-SUC) EQUAL WS-SUCURSAL-ANT
+001682               MOVE 'Y' TO WS-TAB-SUC-PROC (WS-IDX-SUC)
+001682            END-IF.
+001682
+001682        F-2245-VER-SUCURSAL. EXIT.
+001683
+001683**************************************
+001683*                                    *
+001683*  GRABA EL REGISTRO DE CHECKPOINT   *
+001683*  CON EL PROGRESO ACUMULADO HASTA   *
+001683*  LA ULTIMA SUCURSAL CERRADA        *
+001683*                                    *
+001683**************************************
+001683        1320-GRABAR-CHKPT.
+001683            MOVE WS-CANT-PROCESADOS  TO CK-CANT-LEIDAS.
+001683            MOVE WS-MAX-SUCURSAL     TO CK-MAX-SUCURSAL.
+001683            MOVE WS-CANT-CTAS-BCO    TO CK-CANT-CTAS-BCO.
+001683            MOVE WS-CANT-BAJA-BCO    TO CK-CANT-BAJA-BCO.
+001683            MOVE WS-CANT-EMBARGO-BCO TO CK-CANT-EMBARGO-BCO.
+001683            MOVE WS-CANT-CAJA-BCO    TO CK-CANT-CAJA-BCO.
+001683            MOVE WS-CANT-CTE-BCO     TO CK-CANT-CTE-BCO.
+001683            MOVE WS-CANT-GRABADOS    TO CK-CANT-GRABADOS.
+001683
+001683            WRITE REG-CHKPT FROM WS-REG-CHKPT.
+001683            IF WS-CHK-CODE IS NOT EQUAL '00'
+001683               DISPLAY '* ERROR EN WRITE CHKPT = ' WS-CHK-CODE
+001683               MOVE 9999 TO RETURN-CODE
+001683            END-IF.
+001683
+001683        F-1320-GRABAR-CHKPT. EXIT.
+001683
+001714**************************************
+001715*                                    *
+001716*  CUERPO FINAL CIERRE DE FILES      *
+001717*                                    *
+001718**************************************
+001719        9999-FINAL.
+001719
+001719            PERFORM 9500-SUCURSALES-SIN-MOVIMIENTO
+001719                      THRU F-9500-SUCURSALES-SIN-MOVIMIENTO.
+001720
+
+               MOVE SPACES            TO WS-REG-AUDIT.
+               SET WS-AUD-ES-TRAILER  TO TRUE.
+               MOVE 'PGMCORTE'        TO WS-AUD-PROGRAMA.
+               MOVE 20                TO WS-AUD-FECHA-SIGLO.
+               MOVE WS-FECHA-AA       TO WS-AUD-FECHA-AA.
+               MOVE WS-FECHA-MM       TO WS-AUD-FECHA-MM.
+               MOVE WS-FECHA-DD       TO WS-AUD-FECHA-DD.
+               MOVE WS-CANT-GRABADOS  TO WS-AUD-CANT-REG.
+               MOVE WS-REG-AUDIT      TO WS-REG-SALIDA.
+               WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+               IF WS-SAL-CODE IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN WRITE SALIDA TRAILER AUDIT = '
+                                              WS-SAL-CODE
+                  MOVE 9999 TO RETURN-CODE
+               END-IF.
+
+001721            CLOSE ENTRADA
+001722               IF WS-ENT-CODE IS NOT EQUAL '00'
+001723                 DISPLAY '* ERROR EN CLOSE ENTRADA = '
+001724                                             WS-ENT-CODE
+001725                 MOVE 9999 TO RETURN-CODE
+001726                 SET WS-FIN-LECTURA TO TRUE
+001727              END-IF.
+001728
+001729            CLOSE  SALIDA
+001730               IF WS-SAL-CODE IS NOT EQUAL '00'
+001731                 DISPLAY '* ERROR EN CLOSE SALIDA   ='
+001732                                             WS-SAL-CODE
+001733                 MOVE 9999 TO RETURN-CODE
+001734                 SET WS-FIN-LECTURA TO TRUE
+001735            END-IF.
+001736
+001737            CLOSE CHKPT.
+001737
+001737            IF RETURN-CODE NOT EQUAL 9999
+001737               OPEN OUTPUT CHKPT
+001737               CLOSE CHKPT
+001737            END-IF.
+001737
+001737            IF WS-HAY-SUCMAE
+001737               CLOSE SUCMAE
+001737               IF WS-SUC-CODE IS NOT EQUAL '00'
+001737                  DISPLAY '* ERROR EN CLOSE SUCMAE  = '
+001737                                          WS-SUC-CODE
+001737                  MOVE 9999 TO RETURN-CODE
+001737               END-IF
+001737            END-IF.
+001737
+001737            IF WS-HAY-DETALLE
+001737               CLOSE DETALLE
+001737               IF WS-DET-CODE IS NOT EQUAL '00'
+001737                  DISPLAY '* ERROR EN CLOSE DETALLE = '
+001737                                          WS-DET-CODE
+001737                  MOVE 9999 TO RETURN-CODE
+001737               END-IF
+001737            END-IF.
+001737
+001738            IF RETURN-CODE EQUAL 9999
+001738               PERFORM 9990-ALERTA-OPERACIONES
+001738                         THRU F-9990-ALERTA-OPERACIONES
+001738            END-IF.
+001737
+001740        F-9999-FINAL.
+001800            EXIT.
+
+001801**************************************
+001801*  AVISA A OPERACIONES ANTE UN       *
+001801*  RETURN-CODE 9999: EL MENSAJE      *
+001801*  DE CONSOLA ES EL GANCHO QUE EL    *
+001801*  MONITOREO DEL CENTRO DE COMPUTOS  *
+001801*  USA PARA DISPARAR EL AVISO/PAGE   *
+001801**************************************
+001801        9990-ALERTA-OPERACIONES.
+001801            DISPLAY 'ALERTA OPERACIONES *** PGMCORTE FINALIZO '
+001801                    'CON RETURN-CODE 9999 - REVISAR EL JOB LOG'
+001801                    UPON CONSOLE.
+001801
+001801        F-9990-ALERTA-OPERACIONES. EXIT.
+
+001801**************************************
+001801*                                    *
+001801*  EMITE UNA LINEA EN CERO POR CADA  *
+001801*  SUCURSAL DEL MAESTRO QUE NO TUVO  *
+001801*  MOVIMIENTO EN LA ENTRADA          *
+001801*                                    *
+001801**************************************
+001801        9500-SUCURSALES-SIN-MOVIMIENTO.
+001801            PERFORM 9510-EMITIR-SIN-MOVIMIENTO
+001801                    THRU F-9510-EMITIR-SIN-MOVIMIENTO
+001801                    VARYING WS-IDX-SUC FROM 1 BY 1
+001801                    UNTIL WS-IDX-SUC GREATER WS-CANT-SUC-TABLA.
+001801
+001801        F-9500-SUCURSALES-SIN-MOVIMIENTO. EXIT.
+001801
+001801        9510-EMITIR-SIN-MOVIMIENTO.
+001801            IF NOT WS-TAB-SUC-PROCESADA (WS-IDX-SUC)
+001801               MOVE SPACES TO WS-REG-SALIDA
+001801               MOVE WS-TAB-SUC-COD (WS-IDX-SUC)
+001801                                 TO WS-SAL-SUCURSAL
+001801               MOVE WS-TAB-SUC-NOM (WS-IDX-SUC)
+001801                                 TO WS-SAL-NOMBRE-SUC
+001801               MOVE ZEROS        TO WS-SAL-CANT-CUENTAS
+001801                                     WS-SAL-CANT-BAJAS
+001801                                     WS-SAL-CANT-EMBARGO
+001801                                     WS-SAL-CANT-CAJA
+001801                                     WS-SAL-CANT-CTE
+001801               WRITE REG-SALIDA FROM WS-REG-SALIDA
+001801                  IF WS-SAL-CODE IS NOT EQUAL '00'
+001801                     DISPLAY '* ERROR EN WRITE SALIDA SIN '
+001801                             'MOVIMIENTO = ' WS-SAL-CODE
+001801                     MOVE 9999 TO RETURN-CODE
+001801                  ELSE
+001801                     ADD 1 TO WS-CANT-GRABADOS
+001801                  END-IF
+001801            END-IF.
+001801
+001801        F-9510-EMITIR-SIN-MOVIMIENTO. EXIT.
+002000*
