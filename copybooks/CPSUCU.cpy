@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CPSUCU                                                       *
+      *  LAY-OUT COMPARTIDO DEL REGISTRO DE ENTRADA POR SUCURSAL/     *
+      *  CUENTA, USADO POR PGMCORTE Y PGM2CC7C.                       *
+      *****************************************************************
+       01  WS-REG-ENTRADA.
+           03  WS-NRO-SUCURSAL     PIC 9(03)   VALUE ZEROS.
+           03  WS-NOMBRE-SUC       PIC X(14)   VALUE SPACES.
+           03  WS-TIPO-CUENTA      PIC 9(01)   VALUE ZEROS.
+               88  WS-TIPO-CAJA-AHORRO      VALUE 1.
+               88  WS-TIPO-CTA-CTE          VALUE 2.
+           03  WS-ESTADO-CUENTA    PIC 9(01)   VALUE ZEROS.
+               88  WS-ACTIVA                   VALUE 0.
+               88  WS-BAJA                     VALUE 1.
+               88  WS-EMBARGO                  VALUE 2.
+           03  WS-NRO-CUENTA       PIC 9(08)   VALUE ZEROS.
+           03  WS-SUC-IMPORTE      PIC 9(07)V99 VALUE ZEROS.
