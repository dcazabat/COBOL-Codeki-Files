@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  CPAUDIT                                                      *
+      *  LAY-OUT COMPARTIDO DE HEADER/TRAILER DE AUDITORIA PARA LOS   *
+      *  ARCHIVOS DE SALIDA DE PGMDB201, PGMCORTE Y PGM2CC7C.         *
+      *  PERMITE RECONCILIAR CANTIDAD DE REGISTROS ENTRE LOS TRES     *
+      *  PROCESOS DESDE UN UNICO SCRIPT DE AUDITORIA.                 *
+      *****************************************************************
+       01  WS-REG-AUDIT.
+           03  WS-AUD-TIPO          PIC X(01)   VALUE SPACE.
+               88  WS-AUD-ES-HEADER             VALUE 'H'.
+               88  WS-AUD-ES-TRAILER            VALUE 'T'.
+           03  FILLER               PIC X(01)   VALUE SPACE.
+           03  WS-AUD-PROGRAMA      PIC X(08)   VALUE SPACES.
+           03  FILLER               PIC X(01)   VALUE SPACE.
+           03  WS-AUD-FECHA.
+               05  WS-AUD-FECHA-SIGLO  PIC 99   VALUE ZEROS.
+               05  WS-AUD-FECHA-AA     PIC 99   VALUE ZEROS.
+               05  WS-AUD-FECHA-MM     PIC 99   VALUE ZEROS.
+               05  WS-AUD-FECHA-DD     PIC 99   VALUE ZEROS.
+           03  FILLER               PIC X(01)   VALUE SPACE.
+           03  WS-AUD-CANT-REG      PIC 9(07)   VALUE ZEROS.
+           03  FILLER               PIC X(13)   VALUE SPACES.
