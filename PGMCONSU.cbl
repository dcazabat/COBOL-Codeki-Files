@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCONSU.
+       AUTHOR.        D. CAZABAT.
+       INSTALLATION.  CURSO CODEKI.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      **********************************************************
+      *                                                        *
+      *  TRANSACCION CICS DE CONSULTA EN LINEA DEL SALDO DEL   *
+      *  DIA DE UNA SUCURSAL: NUMERO DE CUENTAS ACTIVAS Y      *
+      *  IMPORTE TOTAL, TAL COMO QUEDARON EN EL ULTIMO CORTE   *
+      *  GRABADO POR PGM2CC7C EN EL ARCHIVO SUCTOT.            *
+      *                                                        *
+      *  PSEUDO-CONVERSACIONAL: LA PRIMERA VEZ (SIN COMMAREA)  *
+      *  PIDE LA SUCURSAL POR PANTALLA; LA SEGUNDA VEZ RECIBE  *
+      *  LA RESPUESTA, LEE SUCTOT POR CLAVE Y MUESTRA EL SALDO.*
+      *                                                        *
+      **********************************************************
+      *      MANTENIMIENTO DE PROGRAMA                         *
+      **********************************************************
+      *  FECHA   *    DETALLE        * COD *
+      **************************************
+      *          *                   *     *
+      *          *                   *     *
+      **************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      **************************************
+      *  IMAGEN DEL REGISTRO DE SUCTOT     *
+      *  (MISMO LAYOUT GRABADO POR         *
+      *  PGM2CC7C, LEIDO AQUI VIA CICS)    *
+      **************************************
+       01  WS-REG-SUCTOT.
+           03  WS-TOT-COD             PIC 9(03).
+           03  WS-TOT-NOM             PIC X(14).
+           03  WS-TOT-CANT-CUENTAS    PIC 9(04).
+           03  WS-TOT-IMPORTE         PIC 9(9)V99.
+           03  WS-TOT-FECHA-SIGLO     PIC 99.
+           03  WS-TOT-FECHA-AA        PIC 99.
+           03  WS-TOT-FECHA-MM        PIC 99.
+           03  WS-TOT-FECHA-DD        PIC 99.
+
+       77  WS-LARGO-SUCTOT        PIC S9(4) COMP VALUE +40.
+       77  WS-RESP                PIC S9(8) COMP VALUE ZERO.
+       77  WS-RESP2               PIC S9(8) COMP VALUE ZERO.
+       77  WS-LARGO-ENTRADA       PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-COMMAREA.
+           03  WS-CA-ESTADO        PIC X(01)     VALUE SPACES.
+               88  WS-CA-ESPERANDO-SUCURSAL      VALUE 'E'.
+
+       01  WS-SUCURSAL-PEDIDA     PIC 9(03)     VALUE ZEROS.
+
+       01  WS-PANT-PIDE-SUCURSAL  PIC X(45)
+           VALUE 'INGRESE NRO DE SUCURSAL (3 DIGITOS) Y ENTER:'.
+
+       01  WS-PANT-ENTRADA        PIC X(03)     VALUE SPACES.
+
+       01  WS-PANT-RESULTADO.
+           03  FILLER              PIC X(10)   VALUE 'SUCURSAL: '.
+           03  WS-PANT-SUCURSAL    PIC 999.
+           03  FILLER              PIC X(02)   VALUE SPACES.
+           03  WS-PANT-NOMBRE      PIC X(14).
+           03  FILLER              PIC X(02)   VALUE SPACES.
+           03  FILLER              PIC X(08)   VALUE 'CUENTAS:'.
+           03  WS-PANT-CUENTAS     PIC ZZZ9.
+           03  FILLER              PIC X(02)   VALUE SPACES.
+           03  FILLER              PIC X(09)   VALUE 'IMPORTE: '.
+           03  WS-PANT-IMPORTE     PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER              PIC X(02)   VALUE SPACES.
+           03  FILLER              PIC X(07)   VALUE 'FECHA: '.
+           03  WS-PANT-FECHA       PIC 99/99/99.
+
+       01  WS-PANT-NO-ENCONTRADA.
+           03  FILLER              PIC X(10)   VALUE 'SUCURSAL: '.
+           03  WS-PANT-NF-SUCURSAL PIC 999.
+           03  FILLER              PIC X(02)   VALUE SPACES.
+           03  FILLER              PIC X(33)
+               VALUE 'SIN SALDO REGISTRADO EN SUCTOT'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(01).
+
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DE LA TRANSACCION*
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           EXEC CICS HANDLE CONDITION
+                NOTFND    (2200-SUCURSAL-NO-ENCONTRADA)
+                ERROR     (9999-ERROR-CICS)
+           END-EXEC.
+
+           IF EIBCALEN EQUAL ZERO
+              PERFORM 1000-PEDIR-SUCURSAL THRU F-1000-PEDIR-SUCURSAL
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              PERFORM 2000-MOSTRAR-SALDO  THRU F-2000-MOSTRAR-SALDO
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID('CSUC')
+           END-EXEC.
+
+           GOBACK.
+
+      **************************************
+      *  PRIMERA PANTALLA: PIDE EL NUMERO  *
+      *  DE SUCURSAL A CONSULTAR           *
+      **************************************
+       1000-PEDIR-SUCURSAL.
+           EXEC CICS SEND TEXT
+                FROM    (WS-PANT-PIDE-SUCURSAL)
+                LENGTH  (LENGTH OF WS-PANT-PIDE-SUCURSAL)
+                ERASE
+           END-EXEC.
+
+           SET WS-CA-ESPERANDO-SUCURSAL TO TRUE.
+
+           EXEC CICS RETURN
+                TRANSID('CSUC')
+                COMMAREA(WS-COMMAREA)
+                LENGTH  (LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       F-1000-PEDIR-SUCURSAL. EXIT.
+
+      **************************************
+      *  SEGUNDA VUELTA: RECIBE LA         *
+      *  SUCURSAL TIPEADA, LA BUSCA EN     *
+      *  SUCTOT Y MUESTRA EL SALDO         *
+      **************************************
+       2000-MOSTRAR-SALDO.
+           MOVE ZEROS TO WS-LARGO-ENTRADA.
+           MOVE LENGTH OF WS-PANT-ENTRADA TO WS-LARGO-ENTRADA.
+
+           EXEC CICS RECEIVE
+                INTO     (WS-PANT-ENTRADA)
+                LENGTH   (WS-LARGO-ENTRADA)
+                RESP     (WS-RESP2)
+           END-EXEC.
+
+           MOVE WS-PANT-ENTRADA    TO WS-SUCURSAL-PEDIDA.
+           MOVE WS-SUCURSAL-PEDIDA TO WS-TOT-COD.
+
+           EXEC CICS READ
+                FILE     ('SUCTOT')
+                INTO     (WS-REG-SUCTOT)
+                LENGTH   (WS-LARGO-SUCTOT)
+                RIDFLD   (WS-TOT-COD)
+                RESP     (WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+              PERFORM 2100-ARMAR-PANTALLA
+                        THRU F-2100-ARMAR-PANTALLA
+              EXEC CICS SEND TEXT
+                   FROM    (WS-PANT-RESULTADO)
+                   LENGTH  (LENGTH OF WS-PANT-RESULTADO)
+                   ERASE
+              END-EXEC
+           END-IF.
+
+       F-2000-MOSTRAR-SALDO. EXIT.
+
+      **************************************
+      *  ARMA LA LINEA DE RESULTADO A      *
+      *  PARTIR DEL REGISTRO DE SUCTOT     *
+      **************************************
+       2100-ARMAR-PANTALLA.
+           MOVE WS-TOT-COD             TO WS-PANT-SUCURSAL.
+           MOVE WS-TOT-NOM             TO WS-PANT-NOMBRE.
+           MOVE WS-TOT-CANT-CUENTAS    TO WS-PANT-CUENTAS.
+           MOVE WS-TOT-IMPORTE         TO WS-PANT-IMPORTE.
+           MOVE WS-TOT-FECHA-DD        TO WS-PANT-FECHA (1:2).
+           MOVE WS-TOT-FECHA-MM        TO WS-PANT-FECHA (4:2).
+           MOVE WS-TOT-FECHA-AA        TO WS-PANT-FECHA (7:2).
+
+       F-2100-ARMAR-PANTALLA. EXIT.
+
+      **************************************
+      *  LA SUCURSAL PEDIDA NO TIENE SALDO *
+      *  GRABADO TODAVIA EN SUCTOT         *
+      **************************************
+       2200-SUCURSAL-NO-ENCONTRADA.
+           MOVE WS-SUCURSAL-PEDIDA TO WS-PANT-NF-SUCURSAL.
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-PANT-NO-ENCONTRADA)
+                LENGTH  (LENGTH OF WS-PANT-NO-ENCONTRADA)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('CSUC')
+           END-EXEC.
+
+       F-2200-SUCURSAL-NO-ENCONTRADA. EXIT.
+
+      **************************************
+      *  ERROR CICS NO PREVISTO: TERMINA   *
+      *  LA TRANSACCION SIN COLGAR LA      *
+      *  TERMINAL                          *
+      **************************************
+       9999-ERROR-CICS.
+           EXEC CICS SEND TEXT
+                FROM    ('ERROR EN LA TRANSACCION - AVISE A SISTEMAS')
+                LENGTH  (45)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       F-9999-ERROR-CICS. EXIT.
